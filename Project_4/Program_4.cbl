@@ -13,15 +13,75 @@
                assign to "../../../../Dummy/data/returns.dat"
                organization is line sequential.
                     
-           select report-file 
+           select report-file
                assign to "../../../../Dummy/data/returns.out"
                organization is line sequential.
 
+      *    Store Master file - store number to store name/city,
+      *    loaded into a table at start-up so the report can print
+      *    a store's name instead of just its number.
+           select store-master-file
+               assign to "../../../../Dummy/data/STORE-MASTER.dat"
+               organization is line sequential.
+
+      *    Tax Rate file - store number to tax rate, loaded into a
+      *    table at start-up so the tax owing calculation is a
+      *    per-store lookup instead of one hardcoded rate for every
+      *    store.
+           select tax-rate-file
+               assign to "../../../../Dummy/data/TAX-RATE.dat"
+               organization is line sequential.
+
+      *    Rolling history of every invoice number ever posted to
+      *    s&l.dat (appended to by Program_2 every run, never
+      *    overwritten), loaded into a table of invoice numbers at
+      *    start-up so each return can be checked against a prior
+      *    recorded sale from any day, not just today's batch. A
+      *    missing file (no sales run yet) just leaves the table
+      *    empty, so every return is flagged rather than the program
+      *    abending.
+           select sales-file
+               assign to "../../../../Dummy/data/SALES-INVOICE-HIST.dat"
+               organization is line sequential
+               file status is ws-sales-file-status.
+
+      *    Report formatting options (currently just lines-per-page),
+      *    so the page-break threshold is a settable value instead of
+      *    a hardcoded constant. A missing file just keeps the
+      *    built-in default.
+           select report-config-file
+               assign to "../../../../Dummy/data/REPORT-CONFIG.dat"
+               organization is line sequential
+               file status is ws-report-config-file-status.
+
+      *    Persistent month-to-date/year-to-date control totals,
+      *    read at start-up, updated with today's activity, and
+      *    rewritten at end of run.
+           select control-totals-file
+               assign to "../../../../Dummy/data/CONTROL-TOTALS-P4.dat"
+               organization is line sequential
+               file status is ws-control-file-status.
+
+      *    Shared run-level audit trail appended to by all four
+      *    programs, so operations has a queryable history of every
+      *    run instead of having to dig through old report printouts.
+           select audit-trail-file
+               assign to "../../../../Dummy/data/AUDIT-TRAIL.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+      *    Today's total return amount, written fresh every run so
+      *    Program_5's executive summary can cross-check it against
+      *    the return total Program_2 already reports.
+           select daily-summary-file
+               assign to "../../../../Dummy/data/DAILY-SUMMARY-P4.dat"
+               organization is line sequential.
+
        data division.
        file section.
-       fd returns-file 
+       fd returns-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
       
        01 input-line.
            05 il-transaction-code           pic x.
@@ -48,14 +108,138 @@
                    value 12.
            05 il-invoice-number             pic x(9).
            05 il-sku-code                   pic x(15).
-      
-       fd report-file 
+           05 il-return-reason-code         pic xx.
+               88 il-reason-defective-88
+                   value 'DF'.
+               88 il-reason-wrong-item-88
+                   value 'WI'.
+               88 il-reason-changed-mind-88
+                   value 'CM'.
+               88 il-reason-other-88
+                   value 'OT'.
+
+       fd report-file
            data record is report-line
            record contains 153 characters.
       
        01 report-line                       pic x(153).
-      
+
+       fd store-master-file
+           data record is store-master-line
+           record contains 22 characters.
+
+       01 store-master-line.
+           05 sm-store-number               pic x(2).
+           05 sm-store-name                 pic x(20).
+
+       fd tax-rate-file
+           data record is tax-rate-line
+           record contains 4 characters.
+
+       01 tax-rate-line.
+           05 tr-store-number               pic x(2).
+           05 tr-tax-rate                   pic 9v99.
+
+      *    One invoice number per line, to build the prior-sale
+      *    lookup table.
+       fd sales-file
+           data record is sales-lookup-line
+           record contains 9 characters.
+
+       01 sales-lookup-line.
+           05 sl-invoice-number              pic x(9).
+
+       fd report-config-file
+           data record is report-config-line
+           record contains 3 characters.
+
+       01 report-config-line.
+           05 rc-lines-per-page             pic 999.
+
+       fd control-totals-file
+           data record is control-totals-line
+           record contains 40 characters.
+
+       01 control-totals-line.
+           05 ws-ctl-last-run-yyyymmdd      pic 9(8).
+           05 ws-ctl-mtd-return-count       pic 9(5).
+           05 ws-ctl-mtd-return-amount      pic 9(9)v99.
+           05 ws-ctl-ytd-return-count       pic 9(7).
+           05 ws-ctl-ytd-return-amount      pic 9(9)v99.
+
+      *    One line per program run: when it ran, which program,
+      *    how many records it read/wrote, and its return code.
+      *    Same layout duplicated in all four programs, the same way
+      *    the shared transaction record is duplicated rather than
+      *    kept in a copybook.
+       fd audit-trail-file
+           data record is audit-line
+           record contains 50 characters.
+
+       01 audit-line.
+           05 au-run-date                   pic 9(8).
+           05 au-run-time                   pic 9(8).
+           05 au-program-name               pic x(10).
+           05 au-input-record-count         pic 9(7).
+           05 au-output-record-count-1      pic 9(7).
+           05 au-output-record-count-2      pic 9(7).
+           05 au-return-code                pic 9(3).
+
+      *    Today's total return amount, the input Program_5's
+      *    executive summary needs from this program.
+       fd daily-summary-file
+           data record is daily-summary-line
+           record contains 9 characters.
+
+       01 daily-summary-line.
+           05 ds-return-amount              pic 9(7)v99.
+
        working-storage section.
+
+       01 ws-control-file-status            pic xx
+           value spaces.
+       01 ws-report-config-file-status      pic xx
+           value spaces.
+       01 ws-sales-file-status              pic xx
+           value spaces.
+       01 ws-audit-file-status              pic xx
+           value spaces.
+       01 ws-current-date.
+           05 ws-current-yyyy               pic 9(4).
+           05 ws-current-mm                 pic 9(2).
+           05 ws-current-dd                 pic 9(2).
+       01 ws-prior-yyyy                     pic 9(4)
+           value 0.
+       01 ws-prior-mm                       pic 9(2)
+           value 0.
+
+      *This line introduces the MTD/YTD control totals section
+      *printed at the end of the report.
+       01 ws-heading-mtd-ytd-header-line.
+           05 filler                        pic x(43)
+               value "MONTH-TO-DATE / YEAR-TO-DATE CONTROL TOTALS".
+           05 filler                        pic x(110)
+               value spaces.
+
+       01 ws-heading-mtd-ytd-totals-line.
+           05 filler                        pic x(18)
+               value "MTD 'R' records: ".
+           05 ws-mtd-r-count-out            pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD 'R' Amount:".
+           05 ws-mtd-r-amount-out           pic $$$,$$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(18)
+               value "YTD 'R' records: ".
+           05 ws-ytd-r-count-out            pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD 'R' Amount:".
+           05 ws-ytd-r-amount-out           pic $$$,$$$,$$9.99.
      
        01 ws-eof-flag                       pic x 
            value 'n'.
@@ -83,9 +267,9 @@
                value "Returns Report ".
            05 filler                        pic x(14)
                value "         PAGE ".
-           05 ws-page-counter               pic 9(1)
+           05 ws-page-counter               pic 9(3)
                value 0.
-           05 filler                        pic x(97)
+           05 filler                        pic x(95)
                value spaces.
 
       *This header is used to identify columns of data.
@@ -118,10 +302,35 @@
                value spaces.
            05 filler                        pic x(9)
                value "Tax Owing".
-           05 filler                        pic x(43)
+           05 filler                        pic x(8)
+               value "  Reason".
+           05 filler                        pic x(3)
                value spaces.
+           05 filler                        pic x(11)
+               value "Prior Sale?".
+           05 filler                        pic x(21)
+               value spaces.
+
+      *This line displays each valid store's name, looked up from
+      *the Store Master file, so the store totals below can be
+      *identified by name and not just by number.
+       01 ws-heading-store-legend-line.
+           05 filler                        pic x(17)
+               value "Store Directory: ".
+           05 ws-legend-entry-01            pic x(22)
+               value spaces.
+           05 ws-legend-entry-02            pic x(22)
+               value spaces.
+           05 ws-legend-entry-03            pic x(22)
+               value spaces.
+           05 ws-legend-entry-04            pic x(22)
+               value spaces.
+           05 ws-legend-entry-05            pic x(22)
+               value spaces.
+           05 ws-legend-entry-12            pic x(22)
+               value spaces.
+
 
-               
       *This heading4 group identifies the total R records and 
       *the total transaction amount.                                     amounts.
        01 ws-heading4-records-totals-line-1.
@@ -294,6 +503,41 @@
                value spaces.
            05 ws-store-12-r-total           pic z9.
 
+      *This line shows the total number of returns by reason code,
+      *so loss-prevention/merchandising can see why items are
+      *coming back without reading every detail line.
+       01 ws-reason-code-totals-line.
+           05 filler                        pic x(20)
+               value "Reason DF (Defect): ".
+           05 ws-reason-df-total            pic z9.
+           05 filler                        pic x(3)
+               value spaces.
+           05 filler                        pic x(23)
+               value "Reason WI (Wrong Item):".
+           05 ws-reason-wi-total            pic z9.
+           05 filler                        pic x(3)
+               value spaces.
+           05 filler                        pic x(26)
+               value "Reason CM (Changed Mind):".
+           05 ws-reason-cm-total            pic z9.
+           05 filler                        pic x(3)
+               value spaces.
+           05 filler                        pic x(18)
+               value "Reason OT (Other):".
+           05 ws-reason-ot-total            pic z9.
+           05 filler                        pic x(23)
+               value spaces.
+
+      *This line shows how many returns on this run did not match
+      *any invoice number on the Sales & Layaway file, for
+      *loss-prevention review.
+       01 ws-unmatched-returns-totals-line.
+           05 filler                        pic x(39)
+               value "Returns with no matching prior sale: ".
+           05 ws-unmatched-return-total     pic z9.
+           05 filler                        pic x(86)
+               value spaces.
+
       *This line will be used to format and separate data.
        01 ws-report-detail-line.
            05 filler                        pic x(5)
@@ -305,14 +549,22 @@
            05 ws-rpt-payment-type           pic x(2).
            05 filler                        pic x(13).
            05 ws-rpt-store-number           pic z9.
-           05 filler                        pic x(11).
+           05 filler                        pic x(1).
+           05 ws-rpt-store-name             pic x(10).
            05 ws-rpt-invoice-number         pic x(9).
            05 filler                        pic x(8).
            05 ws-rpt-sku-code               pic x(15).
            05 filler                        pic x(4)
                value spaces.
            05 ws-rpt-tax-owing              pic $$$$9.99.
-           05 filler                        pic x(47)
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-rpt-reason-code            pic x(2).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-rpt-sale-match-flag        pic x(9)
+               value spaces.
+           05 filler                        pic x(31)
                value spaces.
        
        01 computing-variables.
@@ -344,12 +596,20 @@
            05 ws-store-4-r-totals           pic 9(5)v99.
            05 ws-store-5-r-totals           pic 9(5)v99.
            05 ws-store-12-r-totals          pic 9(5)v99.
+           05 ws-reason-df-counter          pic 99
+               value 0.
+           05 ws-reason-wi-counter          pic 99
+               value 0.
+           05 ws-reason-cm-counter          pic 99
+               value 0.
+           05 ws-reason-ot-counter          pic 99
+               value 0.
 
-       77 ws-line-count                     pic 99 
+       77 ws-line-count                     pic 99
            value 0.
-       77 ws-lines-per-page                 pic 99 
+       77 ws-lines-per-page                 pic 999
            value 20.
-       77 ws-page-count                     pic 99 
+       77 ws-page-count                     pic 999
            value 0.
        77 ws-tax-const                      pic 9v99
            value 0.13.
@@ -357,23 +617,308 @@
            value 0.
        77 ws-100-const                      pic 999
            value 100.
-       
+
+       01 ws-store-master-eof-flag          pic x
+           value 'n'.
+       01 ws-store-table.
+           05 ws-store-table-entry          occurs 0 to 50 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+               10 ws-store-table-number     pic x(2).
+               10 ws-store-table-name       pic x(20).
+       01 ws-store-table-count              pic 99 value 0.
+       01 ws-store-lookup-code              pic x(2) value spaces.
+       01 ws-store-lookup-name              pic x(20) value spaces.
+
+       01 ws-tax-rate-eof-flag              pic x
+           value 'n'.
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-table-entry       occurs 0 to 50 times
+               depending on ws-tax-rate-table-count
+               indexed by ws-tax-rate-idx.
+               10 ws-tax-rate-table-number  pic x(2).
+               10 ws-tax-rate-table-rate    pic 9v99.
+       01 ws-tax-rate-table-count           pic 99 value 0.
+       01 ws-tax-rate-lookup-code           pic x(2) value spaces.
+       01 ws-tax-rate-lookup-rate           pic 9v99 value 0.
+
+      *Table of every invoice number ever posted to SALES-INVOICE-
+      *HIST.dat (Program_2's rolling, never-overwritten history of
+      *s&l.dat), loaded once at start-up, so every return's invoice
+      *number can be checked against a sale from any prior day, not
+      *just today's batch.
+       01 ws-sales-eof-flag                 pic x
+           value 'n'.
+       01 ws-sales-invoice-table.
+           05 ws-sales-invoice-entry        pic x(9)
+               occurs 0 to 9999 times
+               depending on ws-sales-invoice-table-count
+               indexed by ws-sales-invoice-idx.
+       01 ws-sales-invoice-table-count      pic 9(4) value 0.
+       01 ws-sales-invoice-lookup-code      pic x(9) value spaces.
+       01 ws-sale-found-flag                pic x value 'N'.
+       01 ws-unmatched-return-count         pic 99 value 0.
+
        procedure division.
        000-main.
+           perform 050-load-store-master.
+           perform 080-build-store-legend.
+           perform 055-load-tax-rates.
+           perform 060-load-sales-invoices.
+           perform 057-load-report-config.
+           perform 040-load-control-totals.
+
            open input  returns-file,
            open output report-file.
-      
-           read returns-file 
+
+           read returns-file
                at end move 'y'         to ws-eof-flag.
-      
+
            perform 100-process-pages
                varying ws-page-count from 1 by 1
                until   ws-eof-flag = 'y'.
 
            close   returns-file
                    report-file.
-      
+
+           perform 095-save-control-totals.
+           perform 096-write-daily-summary.
+
+           perform 900-write-audit-record.
+
            stop run.
+
+       040-load-control-totals.
+
+      *    Read the persistent MTD/YTD control totals. If the
+      *    control file has never been written (first run), start
+      *    every bucket at zero.
+           accept ws-current-date           from date yyyymmdd.
+
+           open input control-totals-file.
+
+           if ws-control-file-status = "35"
+               move 0 to ws-ctl-last-run-yyyymmdd
+               move 0 to ws-ctl-mtd-return-count
+               move 0 to ws-ctl-mtd-return-amount
+               move 0 to ws-ctl-ytd-return-count
+               move 0 to ws-ctl-ytd-return-amount
+           else
+               read control-totals-file
+           end-if.
+
+           close control-totals-file.
+
+      *    A new calendar month zeroes the MTD buckets; a new
+      *    calendar year zeroes both MTD and YTD buckets.
+           move ws-ctl-last-run-yyyymmdd(1:4) to ws-prior-yyyy.
+           move ws-ctl-last-run-yyyymmdd(5:2) to ws-prior-mm.
+
+           if ws-current-yyyy not = ws-prior-yyyy
+               move 0 to ws-ctl-mtd-return-count
+               move 0 to ws-ctl-mtd-return-amount
+               move 0 to ws-ctl-ytd-return-count
+               move 0 to ws-ctl-ytd-return-amount
+           else
+           if ws-current-mm not = ws-prior-mm
+               move 0 to ws-ctl-mtd-return-count
+               move 0 to ws-ctl-mtd-return-amount
+           end-if
+           end-if.
+
+       095-save-control-totals.
+
+      *    Record today's run date and write the updated MTD/YTD
+      *    totals back out for tomorrow's run to pick up.
+           move ws-current-date             to ws-ctl-last-run-yyyymmdd.
+
+           open output control-totals-file.
+           write control-totals-line.
+           close control-totals-file.
+
+      *    Today's total return amount, for Program_5's executive
+      *    summary - written fresh every run.
+       096-write-daily-summary.
+
+           move ws-total-return-amount      to ds-return-amount.
+
+           open output daily-summary-file.
+           write daily-summary-line.
+           close daily-summary-file.
+
+       050-load-store-master.
+           move spaces to ws-store-master-eof-flag.
+           open input store-master-file.
+
+           read store-master-file
+               at end move 'y' to ws-store-master-eof-flag.
+
+           perform until ws-store-master-eof-flag = 'y'
+               add 1 to ws-store-table-count
+               set ws-store-idx to ws-store-table-count
+               move sm-store-number
+                   to ws-store-table-number(ws-store-idx)
+               move sm-store-name
+                   to ws-store-table-name(ws-store-idx)
+               read store-master-file
+                   at end move 'y' to ws-store-master-eof-flag
+           end-perform.
+
+           close store-master-file.
+
+       057-load-report-config.
+
+      *    A missing REPORT-CONFIG.dat just keeps the built-in
+      *    default lines-per-page.
+           open input report-config-file.
+
+           if ws-report-config-file-status not = "35"
+               read report-config-file
+                   not at end move rc-lines-per-page
+                       to ws-lines-per-page
+               end-read
+           end-if.
+
+           close report-config-file.
+
+       055-load-tax-rates.
+           move spaces to ws-tax-rate-eof-flag.
+           open input tax-rate-file.
+
+           read tax-rate-file
+               at end move 'y' to ws-tax-rate-eof-flag.
+
+           perform until ws-tax-rate-eof-flag = 'y'
+               add 1 to ws-tax-rate-table-count
+               set ws-tax-rate-idx to ws-tax-rate-table-count
+               move tr-store-number
+                   to ws-tax-rate-table-number(ws-tax-rate-idx)
+               move tr-tax-rate
+                   to ws-tax-rate-table-rate(ws-tax-rate-idx)
+               read tax-rate-file
+                   at end move 'y' to ws-tax-rate-eof-flag
+           end-perform.
+
+           close tax-rate-file.
+
+       060-load-sales-invoices.
+
+      *    A missing SALES-INVOICE-HIST.dat (no Sales & Layaway run
+      *    yet) just leaves the table empty, so every return is
+      *    flagged unmatched rather than the program abending.
+           move spaces to ws-sales-eof-flag.
+           open input sales-file.
+
+           if ws-sales-file-status not = "35"
+
+               read sales-file
+                   at end move 'y' to ws-sales-eof-flag
+               end-read
+
+               perform until ws-sales-eof-flag = 'y'
+                   if ws-sales-invoice-table-count < 9999
+                       add 1 to ws-sales-invoice-table-count
+                       set ws-sales-invoice-idx
+                           to ws-sales-invoice-table-count
+                       move sl-invoice-number
+                           to ws-sales-invoice-entry
+                               (ws-sales-invoice-idx)
+                   end-if
+                   read sales-file
+                       at end move 'y' to ws-sales-eof-flag
+               end-perform
+
+               close sales-file
+
+           end-if.
+
+       078-lookup-sales-invoice.
+
+      *    Look up this return's invoice number against the
+      *    in-memory table of invoice numbers seen on the Sales &
+      *    Layaway file, so a return with no prior recorded sale
+      *    can be flagged for loss-prevention review.
+           move 'N'                         to ws-sale-found-flag.
+
+           perform varying ws-sales-invoice-idx from 1 by 1
+               until ws-sales-invoice-idx > ws-sales-invoice-table-count
+                   or ws-sale-found-flag = 'Y'
+
+               if ws-sales-invoice-lookup-code
+                       = ws-sales-invoice-entry(ws-sales-invoice-idx)
+                   move 'Y'                 to ws-sale-found-flag
+               end-if
+
+           end-perform.
+
+       077-lookup-tax-rate.
+
+      *    Fall back to the old hardcoded rate for a store that has
+      *    no entry in TAX-RATE.dat.
+           move ws-tax-const        to ws-tax-rate-lookup-rate.
+
+           perform varying ws-tax-rate-idx from 1 by 1
+               until ws-tax-rate-idx > ws-tax-rate-table-count
+
+               if ws-tax-rate-lookup-code
+                       = ws-tax-rate-table-number(ws-tax-rate-idx)
+                   move ws-tax-rate-table-rate(ws-tax-rate-idx)
+                       to ws-tax-rate-lookup-rate
+               end-if
+
+           end-perform.
+
+       076-lookup-store-name.
+           move spaces              to ws-store-lookup-name.
+           move "Not on file"       to ws-store-lookup-name.
+
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-table-count
+
+               if ws-store-lookup-code
+                       = ws-store-table-number(ws-store-idx)
+                   move ws-store-table-name(ws-store-idx)
+                       to ws-store-lookup-name
+               end-if
+
+           end-perform.
+
+       080-build-store-legend.
+           move '01'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '01-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-01.
+
+           move '02'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '02-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-02.
+
+           move '03'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '03-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-03.
+
+           move '04'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '04-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-04.
+
+           move '05'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '05-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-05.
+
+           move '12'                 to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           string '12-' delimited by size
+               ws-store-lookup-name delimited by size
+               into ws-legend-entry-12.
       
        100-process-pages.
 
@@ -397,7 +942,13 @@
                write report-line from
                    ws-totals-store-record-line
                    after advancing 1 line.
-               write report-line from 
+               write report-line from
+                   ws-reason-code-totals-line
+                   after advancing 1 line.
+               write report-line from
+                   ws-unmatched-returns-totals-line
+                   after advancing 1 line.
+               write report-line from
                ws-percentages-Payment-Types-totals-line-1
                    after advancing 1 line.
                write report-line from 
@@ -405,7 +956,11 @@
                    after advancing 1 line.
                write report-line from ws-totaltax-totals-line-4
                    after advancing 1 line.
-      
+               write report-line from ws-heading-mtd-ytd-header-line
+                   after advancing 2 line.
+               write report-line from ws-heading-mtd-ytd-totals-line
+                   after advancing 1 line.
+
        200-print-headings.
        
            move spaces                 to ws-report-detail-line.
@@ -413,9 +968,11 @@
       *    Print identifier headers.
 
            if  ws-page-count = 1 then
-               write report-line from ws-heading1-name-line             
+               write report-line from ws-heading1-name-line
+               write report-line from ws-heading-store-legend-line
+                   after advancing 1 line
            end-if.
-      
+
            if  ws-page-count > 1 then
                move spaces             to report-line
                write report-line after page
@@ -436,8 +993,11 @@
 
            perform 400-process-totals.
 
+           move il-store-number             to ws-tax-rate-lookup-code.
+           perform 077-lookup-tax-rate.
+
            compute ws-tax-owing rounded = il-transaction-amount *
-               ws-tax-const
+               ws-tax-rate-lookup-rate
            add ws-tax-owing                 to ws-total-tax.
 
       *    Move variables to their respective lines.
@@ -445,9 +1005,31 @@
            move il-transaction-amount       to ws-rpt-trans-amount.
            move il-payment-type             to ws-rpt-payment-type.
            move il-store-number             to ws-rpt-store-number.
+           move il-store-number             to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           move ws-store-lookup-name(1:10)  to ws-rpt-store-name.
            move il-invoice-number           to ws-rpt-invoice-number.
            move il-sku-code                 to ws-rpt-sku-code.
            move ws-tax-owing                to ws-rpt-tax-owing.
+           move il-return-reason-code       to ws-rpt-reason-code.
+
+           move il-invoice-number
+               to ws-sales-invoice-lookup-code.
+           perform 078-lookup-sales-invoice.
+
+           if ws-sale-found-flag = 'N'
+               move "NO SALE"                to ws-rpt-sale-match-flag
+               add 1                        to ws-unmatched-return-count
+           else
+               move spaces                  to ws-rpt-sale-match-flag
+           end-if.
+
+           move ws-unmatched-return-count
+               to ws-unmatched-return-total.
+           move ws-reason-df-counter        to ws-reason-df-total.
+           move ws-reason-wi-counter        to ws-reason-wi-total.
+           move ws-reason-cm-counter        to ws-reason-cm-total.
+           move ws-reason-ot-counter        to ws-reason-ot-total.
            move ws-ca-counter               to ws-payment-ca-amount.
            move ws-cr-counter               to ws-payment-cr-amount.
            move ws-db-counter               to ws-payment-db-amount.
@@ -468,6 +1050,10 @@
            move ws-store-4-r-totals         to ws-store-4-r-total.
            move ws-store-5-r-totals         to ws-store-5-r-total.
            move ws-store-12-r-totals        to ws-store-12-r-total.
+           move ws-ctl-mtd-return-count     to ws-mtd-r-count-out.
+           move ws-ctl-mtd-return-amount    to ws-mtd-r-amount-out.
+           move ws-ctl-ytd-return-count     to ws-ytd-r-count-out.
+           move ws-ctl-ytd-return-amount    to ws-ytd-r-amount-out.
 
            write report-line from ws-report-detail-line
                after advancing 2 line
@@ -501,6 +1087,11 @@
       *    Add all transaction amounts.
            add il-transaction-amount to ws-total-return-amount.
 
+      *    Fold this return into the MTD/YTD control total buckets.
+           add 1 to ws-ctl-mtd-return-count ws-ctl-ytd-return-count.
+           add il-transaction-amount
+               to ws-ctl-mtd-return-amount ws-ctl-ytd-return-amount.
+
       *    Calculate the percentage of each payment types.
 
            compute ws-ca-perc-count = ws-ca-counter / 
@@ -545,4 +1136,48 @@
            end-if
            end-if.
 
+      *    Determine the record's return reason code and add to
+      *    that reason's overall count.
+           if il-reason-defective-88
+               add 1 to ws-reason-df-counter
+           else
+           if il-reason-wrong-item-88
+               add 1 to ws-reason-wi-counter
+           else
+           if il-reason-changed-mind-88
+               add 1 to ws-reason-cm-counter
+           else
+           if il-reason-other-88
+               add 1 to ws-reason-ot-counter
+           end-if
+           end-if
+           end-if
+           end-if.
+
+      *    Append one line to the shared run-level audit trail so
+      *    operations has a queryable history of every run across
+      *    all four programs, instead of digging through old report
+      *    printouts. The file may not exist yet on a shop's very
+      *    first run, so an open-extend failure (status 35) falls
+      *    back to creating it fresh.
+       900-write-audit-record.
+
+           open extend audit-trail-file.
+
+           if ws-audit-file-status = "35"
+               open output audit-trail-file
+           end-if.
+
+           accept au-run-date               from date.
+           accept au-run-time               from time.
+
+           move "Program_4"                 to au-program-name.
+           move ws-returns-number           to au-input-record-count.
+           move ws-returns-number           to au-output-record-count-1.
+           move 0                           to au-output-record-count-2.
+           move return-code                 to au-return-code.
+
+           write audit-line.
+           close audit-trail-file.
+
        end program program_4.
\ No newline at end of file
