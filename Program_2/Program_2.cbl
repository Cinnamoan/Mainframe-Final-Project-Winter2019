@@ -28,12 +28,87 @@
            assign to "../../../../Dummy/data/counts-and-control.out"
            organization is line sequential.
 
+      *    Store Master file - store number to store name/city,
+      *    loaded into a table at start-up so reports can print a
+      *    store's name instead of just its number.
+           select store-master-file
+           assign to "../../../../Dummy/data/STORE-MASTER.dat"
+           organization is line sequential.
+
+      *    Persistent month-to-date/year-to-date control totals,
+      *    read at start-up, updated with today's activity, and
+      *    rewritten at end of run.
+           select control-totals-file
+           assign to "../../../../Dummy/data/CONTROL-TOTALS-P2.dat"
+           organization is line sequential
+           file status is ws-control-file-status.
+
+      *    Program_1's final valid-record count, read and reconciled
+      *    against the number of records actually read from
+      *    valid-file before trusting it for this report.
+           select valid-count-file
+           assign to "../../../../Dummy/data/VALID-COUNT.dat"
+           organization is line sequential
+           file status is ws-valid-count-file-status.
+
+      *    Comma-delimited extract of every valid record, for
+      *    finance to load into Excel or the BI tool without
+      *    hand-writing a fixed-column parser.
+           select csv-extract-file
+           assign to "../../../../Dummy/data/valid-extract.csv"
+           organization is line sequential.
+
+      *    Shared run-level audit trail appended to by all four
+      *    programs, so operations has a queryable history of every
+      *    run instead of having to dig through old report printouts.
+           select audit-trail-file
+           assign to "../../../../Dummy/data/AUDIT-TRAIL.dat"
+           organization is line sequential
+           file status is ws-audit-file-status.
+
+      *    Today's headline totals (sales, layaway, returns, net),
+      *    written fresh every run for Program_5's executive summary
+      *    to pick up - same small-control-record idea as
+      *    VALID-COUNT.dat, just going the other direction down the
+      *    chain.
+           select daily-summary-file
+           assign to "../../../../Dummy/data/DAILY-SUMMARY-P2.dat"
+           organization is line sequential.
+
+      *    Persistent layaway running balances, keyed by invoice
+      *    number - loaded at start-up, updated as 'L' transactions
+      *    come through (a new invoice is an initial deposit, one
+      *    already on file is a subsequent payment), and rewritten
+      *    in full at end of run. A missing file just means no open
+      *    layaways yet, same as the other control files.
+           select layaway-balance-file
+           assign to "../../../../Dummy/data/LAYAWAY-BALANCE.dat"
+           organization is line sequential
+           file status is ws-layaway-balance-file-status.
+
+      *    Aging report of every open layaway balance, printed once
+      *    at the end of the run from the table above.
+           select layaway-aging-report
+           assign to "../../../../Dummy/data/layaway-aging.out"
+           organization is line sequential.
+
+      *    Rolling history of every invoice number that has ever had
+      *    a sale/layaway/exchange record posted to s&l.dat, appended
+      *    to every run rather than overwritten, so Program_4 can
+      *    check a return against a sale from any prior day, not just
+      *    today's batch. s&l.dat itself stays a today-only feed for
+      *    Program_3's daily detail report.
+           select sales-invoice-history-file
+           assign to "../../../../Dummy/data/SALES-INVOICE-HIST.dat"
+           organization is line sequential
+           file status is ws-sales-history-file-status.
+
        data division.
        file section.
 
        fd valid-file
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 input-line.
            05 il-transaction-code           pic x.
@@ -45,6 +120,8 @@
                    value 'L'.
                88 il-return-transac-88
                    value 'R'.
+               88 il-exchange-transac-88
+                   value 'X'.
            05 il-transaction-amount         pic 9(5)v99.
            05 il-payment-type               pic xx.
                88 il-payment-cash-88
@@ -68,18 +145,21 @@
                    value '12'.
            05 il-invoice-number             pic x(9).
            05 il-sku-code                   pic x(15).
+           05 il-return-reason-code         pic xx.
+               88 il-valid-return-reason-88
+                   value 'DF', 'WI', 'CM', 'OT'.
 
        fd sale-and-layaway-file
            data record is sale-and-layaway-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 sale-and-layaway-line             pic x(36).
+       01 sale-and-layaway-line             pic x(38).
 
        fd return-file
            data record is return-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 return-line                       pic x(36).
+       01 return-line                       pic x(38).
 
        fd counts-and-control-total-report
            data record is counts-and-control-total-line
@@ -87,8 +167,280 @@
 
        01 counts-and-control-total-line     pic x(102).
 
+       fd store-master-file
+           data record is store-master-line
+           record contains 22 characters.
+
+       01 store-master-line.
+           05 sm-store-number               pic x(2).
+           05 sm-store-name                 pic x(20).
+
+       fd control-totals-file
+           data record is control-totals-line
+           record contains 178 characters.
+
+       01 control-totals-line.
+           05 ws-ctl-last-run-yyyymmdd      pic 9(8).
+           05 ws-ctl-mtd-sale-count         pic 9(5).
+           05 ws-ctl-mtd-sale-amount        pic 9(9)v99.
+           05 ws-ctl-mtd-layaway-count      pic 9(5).
+           05 ws-ctl-mtd-layaway-amount     pic 9(9)v99.
+           05 ws-ctl-mtd-sl-count           pic 9(5).
+           05 ws-ctl-mtd-sl-amount          pic 9(9)v99.
+           05 ws-ctl-mtd-exchange-count     pic 9(5).
+           05 ws-ctl-mtd-exchange-amount    pic 9(9)v99.
+           05 ws-ctl-mtd-return-count       pic 9(5).
+           05 ws-ctl-mtd-return-amount      pic 9(9)v99.
+           05 ws-ctl-ytd-sale-count         pic 9(7).
+           05 ws-ctl-ytd-sale-amount        pic 9(9)v99.
+           05 ws-ctl-ytd-layaway-count      pic 9(7).
+           05 ws-ctl-ytd-layaway-amount     pic 9(9)v99.
+           05 ws-ctl-ytd-sl-count           pic 9(7).
+           05 ws-ctl-ytd-sl-amount          pic 9(9)v99.
+           05 ws-ctl-ytd-exchange-count     pic 9(7).
+           05 ws-ctl-ytd-exchange-amount    pic 9(9)v99.
+           05 ws-ctl-ytd-return-count       pic 9(7).
+           05 ws-ctl-ytd-return-amount      pic 9(9)v99.
+
+       fd valid-count-file
+           data record is valid-count-line
+           record contains 5 characters.
+
+       01 valid-count-line                  pic 9(5).
+
+       fd csv-extract-file
+           data record is csv-extract-line
+           record contains 100 characters.
+
+       01 csv-extract-line                  pic x(100).
+
+      *    One line per program run: when it ran, which program,
+      *    how many records it read/wrote, and its return code.
+      *    Same layout duplicated in all four programs, the same way
+      *    the shared transaction record is duplicated rather than
+      *    kept in a copybook.
+       fd audit-trail-file
+           data record is audit-line
+           record contains 50 characters.
+
+       01 audit-line.
+           05 au-run-date                   pic 9(8).
+           05 au-run-time                   pic 9(8).
+           05 au-program-name               pic x(10).
+           05 au-input-record-count         pic 9(7).
+           05 au-output-record-count-1      pic 9(7).
+           05 au-output-record-count-2      pic 9(7).
+           05 au-return-code                pic 9(3).
+
+      *    Today's sale/layaway/return/exchange/net totals, the
+      *    inputs Program_5's executive summary needs from this
+      *    program.
+       fd daily-summary-file
+           data record is daily-summary-line
+           record contains 45 characters.
+
+       01 daily-summary-line.
+           05 ds-sale-amount                pic 9(7)v99.
+           05 ds-layaway-amount             pic 9(7)v99.
+           05 ds-return-amount              pic 9(7)v99.
+           05 ds-exchange-amount            pic 9(7)v99.
+           05 ds-net-amount                 pic 9(7)v99.
+
+      *    One line per invoice number that has ever had a layaway
+      *    payment posted against it - the running balance record.
+       fd layaway-balance-file
+           data record is layaway-balance-line
+           record contains 40 characters.
+
+       01 layaway-balance-line.
+           05 lb-invoice-number             pic x(9).
+           05 lb-store-number               pic x(2).
+           05 lb-first-payment-date         pic 9(8).
+           05 lb-last-payment-date          pic 9(8).
+           05 lb-payment-count              pic 9(3).
+           05 lb-total-paid-amount          pic 9(7)v99.
+           05 lb-status                     pic x.
+
+       fd layaway-aging-report
+           data record is layaway-aging-line
+           record contains 100 characters.
+
+       01 layaway-aging-line                pic x(100).
+
+      *    One line per invoice number ever posted to s&l.dat, kept
+      *    forever so Program_4 can match a return to a sale from any
+      *    prior day.
+       fd sales-invoice-history-file
+           data record is sales-invoice-history-line
+           record contains 9 characters.
+
+       01 sales-invoice-history-line        pic x(9).
+
        working-storage section.
 
+       01 ws-control-file-status            pic xx
+           value spaces.
+       01 ws-current-date.
+           05 ws-current-yyyy               pic 9(4).
+           05 ws-current-mm                 pic 9(2).
+           05 ws-current-dd                 pic 9(2).
+       01 ws-prior-yyyy                     pic 9(4)
+           value 0.
+       01 ws-prior-mm                       pic 9(2)
+           value 0.
+
+       01 ws-valid-count-file-status        pic xx
+           value spaces.
+       01 ws-audit-file-status              pic xx
+           value spaces.
+       01 ws-layaway-balance-file-status    pic xx
+           value spaces.
+       01 ws-sales-history-file-status      pic xx
+           value spaces.
+       01 ws-expected-valid-count           pic 9(5)
+           value 0.
+       01 ws-actual-valid-count             pic 9(5)
+           value 0.
+       01 ws-valid-count-mismatch-flag      pic x
+           value 'N'.
+
+      *CSV extract of valid.dat for Excel/BI use.
+       01 ws-csv-header-line.
+           05 filler                        pic x(40)
+               value "Transaction Code,Amount,Payment Type,Sto".
+           05 filler                        pic x(21)
+               value "re,Invoice Number,SKU".
+       01 ws-csv-line                       pic x(100)
+           value spaces.
+       01 ws-csv-amount-out                 pic zzzz9.99.
+
+      *This line warns that Program_1's valid-record count does not
+      *match the number of records this run actually read from
+      *valid-file, so the totals below may be based on a
+      *truncated, duplicated, or stale generation of the file.
+       01 ws-heading-count-mismatch-line.
+           05 filler                        pic x(26)
+               value "*** WARNING: Program_1's ".
+           05 filler                        pic x(38)
+               value "valid-record count does not match the".
+           05 filler                        pic x(38)
+               value " number of records Program_2 read **".
+
+      *This header line introduces the MTD/YTD control totals
+      *section printed at the end of the report.
+       01 ws-heading11-mtd-ytd-header-line.
+           05 filler                        pic x(33)
+               value "MONTH-TO-DATE / YEAR-TO-DATE S&L ".
+           05 filler                        pic x(29)
+               value "and RETURN CONTROL TOTALS".
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-heading11-mtd-totals-line-1.
+           05 filler                        pic x(18)
+               value "MTD S&L records: ".
+           05 ws-mtd-sl-count-out           pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD S&L Amount:".
+           05 ws-mtd-sl-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(33)
+               value spaces.
+
+       01 ws-heading11-mtd-totals-line-2.
+           05 filler                        pic x(18)
+               value "MTD 'X' records: ".
+           05 ws-mtd-x-count-out            pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD 'X' Amount:".
+           05 ws-mtd-x-amount-out           pic $$$,$$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(18)
+               value "MTD 'R' records: ".
+           05 ws-mtd-r-count-out            pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD 'R' Amount:".
+           05 ws-mtd-r-amount-out           pic $$$,$$$,$$9.99.
+
+       01 ws-heading12-ytd-totals-line-1.
+           05 filler                        pic x(18)
+               value "YTD S&L records: ".
+           05 ws-ytd-sl-count-out           pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD S&L Amount:".
+           05 ws-ytd-sl-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(30)
+               value spaces.
+
+       01 ws-heading12-ytd-totals-line-2.
+           05 filler                        pic x(18)
+               value "YTD 'X' records: ".
+           05 ws-ytd-x-count-out            pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD 'X' Amount:".
+           05 ws-ytd-x-amount-out           pic $$$,$$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(18)
+               value "YTD 'R' records: ".
+           05 ws-ytd-r-count-out            pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD 'R' Amount:".
+           05 ws-ytd-r-amount-out           pic $$$,$$$,$$9.99.
+
+      *Table of store number/name pairs loaded from STORE-MASTER.dat
+      *at start-up and looked up whenever a report needs to show a
+      *store's name instead of just its number.
+       01 ws-store-table.
+           05 ws-store-table-entry          occurs 0 to 50 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+               10 ws-store-table-number     pic x(2).
+               10 ws-store-table-name       pic x(20).
+
+       01 ws-store-table-count              pic 99
+           value 0.
+       01 ws-store-display                  pic x(25)
+           value spaces.
+       01 ws-store-lookup-code              pic x(2)
+           value spaces.
+
+      *Table of open layaway running balances loaded from
+      *LAYAWAY-BALANCE.dat at start-up, updated as 'L' transactions
+      *come through this run, and rewritten in full at end of run.
+       01 ws-layaway-balance-table.
+           05 ws-lb-table-entry              occurs 0 to 9999 times
+               depending on ws-lb-table-count
+               indexed by ws-lb-idx.
+               10 ws-lb-invoice-number        pic x(9).
+               10 ws-lb-store-number          pic x(2).
+               10 ws-lb-first-payment-date    pic 9(8).
+               10 ws-lb-last-payment-date     pic 9(8).
+               10 ws-lb-payment-count         pic 9(3).
+               10 ws-lb-total-paid-amount     pic 9(7)v99.
+               10 ws-lb-status                pic x.
+
+       01 ws-lb-table-count                  pic 9(4)
+           value 0.
+       01 ws-lb-found-flag                   pic x
+           value 'N'.
+       01 ws-lb-aging-days                   pic 9(5)
+           value 0.
+       01 ws-lb-today-yyyymmdd               pic 9(8)
+           value 0.
+
       *Used to determine eof (end-of-file).
        01 ws-eof-flag                       pic x
            value 'N'.
@@ -172,61 +524,91 @@
                value spaces.
            05 ws-total-l-amount             pic $$$,$$9.99.
 
+      *This heading4 line identifies 'X' (exchange) total records
+      *and net transaction amount. Exchanges already net the
+      *returned item against the new item in a single record, so
+      *they are tracked separately from Sales/Layaway and are not
+      *subtracted again as a return.
+       01 ws-heading4-s-and-l-totals-line-4.
+           05 filler                        pic x(28)
+               value "Total number of 'X' records:".
+           05 filler                        pic x(1).
+           05 ws-num-of-x-records           pic z9.
+           05 filler                        pic x(35)
+               value spaces.
+           05 filler                        pic x(25)
+               value "'X' records net amount:  ".
+           05 filler                        pic x
+               value spaces.
+           05 ws-total-x-amount             pic $$$,$$9.99.
+
       *This heading5 group will store and display the total
       *transaction for each valid stores which are either or 
       *both S or L records.
        01 ws-heading5-s-and-l-stores-totals-line-1.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '01' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-01     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-01-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-01-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
        
        01 ws-heading5-s-and-l-stores-totals-line-2.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '02' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-02     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-02-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-02-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading5-s-and-l-stores-totals-line-3.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '03' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-03     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-03-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-03-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading5-s-and-l-stores-totals-line-4.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '04' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-04     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-04-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-04-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading5-s-and-l-stores-totals-line-5.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '05' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-05     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-05-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-05-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading5-s-and-l-stores-totals-line-6.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '12' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-sl-12     pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
-           05 ws-total-s-and-l-12-store     pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 ws-total-s-and-l-12-store     pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
       *This heading6 group shows the percentage of transactions for
@@ -290,57 +672,105 @@
       *This heading9 group will store and display the total
       *transaction for each valid stores which are 'R' records.
        01 ws-heading9-r-stores-totals-line-1.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '01' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-01      pic x(25)
                value spaces.
-           05 ws-total-r-01-store           pic $$$,$$9.99. 
-           05 filler                        pic x(50)
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-total-r-01-store           pic $$$,$$9.99.
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading9-r-stores-totals-line-2.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '02' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-02      pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
            05 ws-total-r-02-store           pic $$$,$$9.99.
-           05 filler                        pic x(50)
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading9-r-stores-totals-line-3.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '03' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-03      pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
            05 ws-total-r-03-store           pic $$$,$$9.99.
-           05 filler                        pic x(50)
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading9-r-stores-totals-line-4.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '04' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-04      pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
            05 ws-total-r-04-store           pic $$$,$$9.99.
-           05 filler                        pic x(50)
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading9-r-stores-totals-line-5.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '05' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-05      pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
            05 ws-total-r-05-store           pic $$$,$$9.99.
-           05 filler                        pic x(50)
+           05 filler                        pic x(30)
                value spaces.
 
        01 ws-heading9-r-stores-totals-line-6.
-           05 filler                        pic x(41)
-               value "Total transaction amount for '12' stores:".
-           05 filler                        pic x
+           05 filler                        pic x(36)
+               value "Total transaction amount for Store:".
+           05 ws-store-name-r-12      pic x(25)
+               value spaces.
+           05 filler                        pic x(1)
                value spaces.
            05 ws-total-r-12-store           pic $$$,$$9.99.
-           05 filler                        pic x(50)
+           05 filler                        pic x(30)
+               value spaces.
+
+      *This heading9b group shows the percentage of transactions for
+      *each payment type that belong to 'R' records, matching the
+      *heading6 breakdown for Sale/Layaway.
+       01 ws-heading9b-r-payment-types-totals-line-1.
+           05 filler                        pic x(28)
+               value "% of transactions with Cash:".
+           05 filler                        pic x(8)
+               value spaces.
+           05 ws-total-perc-r-cash          pic z9.99.
+           05 filler                        pic x
+               value "%".
+           05 filler                        pic x(55)
+               value spaces.
+
+       01 ws-heading9b-r-payment-types-totals-line-2.
+           05 filler                        pic x(35)
+               value "% of transactions with Credit Card:".
+           05 filler                        pic x
+               value spaces.
+           05 ws-total-perc-r-credit        pic z9.99.
+           05 filler                        pic x
+               value "%".
+           05 filler                        pic x(60)
+               value spaces.
+
+       01 ws-heading9b-r-payment-types-totals-line-3.
+           05 filler                        pic x(34)
+               value "% of transactions with Debit Card:".
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-total-perc-r-debit         pic z9.99.
+           05 filler                        pic x
+               value "%".
+           05 filler                        pic x(60)
                value spaces.
 
        01 ws-heading10-grand-total-line.
@@ -363,12 +793,20 @@
                value 0.
            05 ws-return-count               pic 99
                value 0.
+           05 ws-exchange-count             pic 99
+               value 0.
            05 ws-cash-count                 pic 99
                value 0.
            05 ws-credit-count               pic 99
                value 0.
            05 ws-debit-count                pic 99
                value 0.
+           05 ws-r-cash-count               pic 99
+               value 0.
+           05 ws-r-credit-count             pic 99
+               value 0.
+           05 ws-r-debit-count              pic 99
+               value 0.
 
        01 ws-calulcations.
       *    Might need to change all of the pic clauses here.
@@ -380,6 +818,8 @@
                value 0.
            05 ws-return-total-amount        pic 9(7)v99
                value 0.
+           05 ws-exchange-total-amount      pic 9(7)v99
+               value 0.
            05 ws-s-and-l-store-01-total     pic 9(7)v99
                value 0.
            05 ws-s-and-l-store-02-total     pic 9(7)v99
@@ -416,33 +856,119 @@
                value 0.
            05 ws-debit-percent              pic 99v99
                value 0.
+           05 ws-r-cash-percent             pic 99v99
+               value 0.
+           05 ws-r-credit-percent           pic 99v99
+               value 0.
+           05 ws-r-debit-percent            pic 99v99
+               value 0.
            05 ws-overall-amount             pic 9(7)v99
                value 0.
            05 ws-grand-total-calc           pic 9(7)v99
                value 0.
 
+      *Heading/detail lines for the open layaway balance aging
+      *report, printed once at end of run from ws-layaway-balance-
+      *table.
+       01 ws-lb-heading1-line.
+           05 filler                        pic x(40)
+               value "OPEN LAYAWAY BALANCE AGING REPORT      ".
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-lb-heading2-line.
+           05 filler                        pic x(10)
+               value "Invoice   ".
+           05 filler                        pic x(5)
+               value "Store".
+           05 filler                        pic x(3)
+               value spaces.
+           05 filler                        pic x(23)
+               value "Store Name             ".
+           05 filler                        pic x(12)
+               value "Paid to Date".
+           05 filler                        pic x(4)
+               value spaces.
+           05 filler                        pic x(9)
+               value "Payments ".
+           05 filler                        pic x(10)
+               value "Age (Days)".
+           05 filler                        pic x(4)
+               value spaces.
+           05 filler                        pic x(6)
+               value "Status".
+
+       01 ws-lb-detail-line.
+           05 ws-lb-detail-invoice           pic x(10).
+           05 ws-lb-detail-store             pic x(5).
+           05 filler                         pic x(3)
+               value spaces.
+           05 ws-lb-detail-store-name        pic x(23).
+           05 ws-lb-detail-paid-out          pic $$$,$$9.99.
+           05 filler                         pic x(4)
+               value spaces.
+           05 ws-lb-detail-payments-out      pic zz9.
+           05 filler                         pic x(6)
+               value spaces.
+           05 ws-lb-detail-age-out           pic zzz9.
+           05 filler                         pic x(6)
+               value spaces.
+           05 ws-lb-detail-status-out        pic x(9).
+
+       01 ws-lb-no-data-line.
+           05 filler                        pic x(34)
+               value "No open layaway balances on file.".
+           05 filler                        pic x(46)
+               value spaces.
+
        procedure division.
        000-main.
 
            move ws-false-const              to ws-eof-flag.
 
+           perform 050-load-store-master.
+           perform 040-load-control-totals.
+           perform 045-read-valid-count.
+           perform 065-load-layaway-balances.
+           perform 068-open-sales-invoice-history.
+
            open input valid-file,
                 output sale-and-layaway-file,
                        return-file,
-                       counts-and-control-total-report.
+                       counts-and-control-total-report,
+                       csv-extract-file.
+
+           write csv-extract-line           from ws-csv-header-line.
 
            read valid-file
                at end move ws-true-const    to ws-eof-flag.
 
+           if ws-eof-flag not = ws-true-const
+               add 1                        to ws-actual-valid-count
+           end-if.
+
            perform 200-determine-record
                until ws-eof-flag = ws-true-const.
 
+           perform 046-reconcile-valid-count.
+
+           perform 075-lookup-store-names.
+
+           perform 090-accumulate-control-totals.
+
            perform 100-print-headers.
 
            close valid-file,
                  sale-and-layaway-file,
                  return-file,
-                 counts-and-control-total-report.
+                 counts-and-control-total-report,
+                 csv-extract-file,
+                 sales-invoice-history-file.
+
+           perform 095-save-control-totals.
+           perform 096-write-daily-summary.
+           perform 097-save-layaway-balances.
+           perform 098-print-layaway-aging-report.
 
            display ws-cash-count.
            display ws-credit-count.
@@ -451,15 +977,480 @@
 
            accept return-code.
 
+           if ws-valid-count-mismatch-flag = 'Y'
+               move 16                      to return-code
+           end-if.
+
+           perform 900-write-audit-record.
+
            stop run.
 
+       050-load-store-master.
+
+      *    Load every store number/name pair into the in-memory
+      *    table once, at start-up.
+           move 'N'                         to ws-eof-flag.
+
+           open input store-master-file.
+
+           read store-master-file
+               at end move ws-true-const    to ws-eof-flag.
+
+           perform until ws-eof-flag = ws-true-const
+               add 1                        to ws-store-table-count
+               move store-master-line
+                   to ws-store-table-entry(ws-store-table-count)
+               read store-master-file
+                   at end move ws-true-const to ws-eof-flag
+           end-perform.
+
+           close store-master-file.
+
+           move ws-false-const              to ws-eof-flag.
+
+       040-load-control-totals.
+
+      *    Read the persistent MTD/YTD control totals. If the
+      *    control file has never been written (first run), start
+      *    every bucket at zero.
+           accept ws-current-date           from date yyyymmdd.
+
+           open input control-totals-file.
+
+           if ws-control-file-status = "35"
+               move 0                       to ws-ctl-last-run-yyyymmdd
+               move 0                       to ws-ctl-mtd-sale-count
+               move 0                       to ws-ctl-mtd-sale-amount
+               move 0                       to ws-ctl-mtd-layaway-count
+               move 0                       to ws-ctl-mtd-layaway-amount
+               move 0                       to ws-ctl-mtd-sl-count
+               move 0                       to ws-ctl-mtd-sl-amount
+               move 0                       to ws-ctl-mtd-exchange-count
+               move 0                   to ws-ctl-mtd-exchange-amount
+               move 0                       to ws-ctl-mtd-return-count
+               move 0                       to ws-ctl-mtd-return-amount
+               move 0                       to ws-ctl-ytd-sale-count
+               move 0                       to ws-ctl-ytd-sale-amount
+               move 0                       to ws-ctl-ytd-layaway-count
+               move 0                       to ws-ctl-ytd-layaway-amount
+               move 0                       to ws-ctl-ytd-sl-count
+               move 0                       to ws-ctl-ytd-sl-amount
+               move 0                       to ws-ctl-ytd-exchange-count
+               move 0                   to ws-ctl-ytd-exchange-amount
+               move 0                       to ws-ctl-ytd-return-count
+               move 0                       to ws-ctl-ytd-return-amount
+           else
+               read control-totals-file
+           end-if.
+
+           close control-totals-file.
+
+      *    A new calendar month zeroes the MTD buckets; a new
+      *    calendar year zeroes both MTD and YTD buckets.
+           move ws-ctl-last-run-yyyymmdd(1:4) to ws-prior-yyyy.
+           move ws-ctl-last-run-yyyymmdd(5:2) to ws-prior-mm.
+
+           if ws-current-yyyy not = ws-prior-yyyy
+               move 0                       to ws-ctl-mtd-sale-count
+               move 0                       to ws-ctl-mtd-sale-amount
+               move 0                       to ws-ctl-mtd-layaway-count
+               move 0                       to ws-ctl-mtd-layaway-amount
+               move 0                       to ws-ctl-mtd-sl-count
+               move 0                       to ws-ctl-mtd-sl-amount
+               move 0                       to ws-ctl-mtd-exchange-count
+               move 0                   to ws-ctl-mtd-exchange-amount
+               move 0                       to ws-ctl-mtd-return-count
+               move 0                       to ws-ctl-mtd-return-amount
+               move 0                       to ws-ctl-ytd-sale-count
+               move 0                       to ws-ctl-ytd-sale-amount
+               move 0                       to ws-ctl-ytd-layaway-count
+               move 0                       to ws-ctl-ytd-layaway-amount
+               move 0                       to ws-ctl-ytd-sl-count
+               move 0                       to ws-ctl-ytd-sl-amount
+               move 0                       to ws-ctl-ytd-exchange-count
+               move 0                   to ws-ctl-ytd-exchange-amount
+               move 0                       to ws-ctl-ytd-return-count
+               move 0                       to ws-ctl-ytd-return-amount
+           else
+           if ws-current-mm not = ws-prior-mm
+               move 0                       to ws-ctl-mtd-sale-count
+               move 0                       to ws-ctl-mtd-sale-amount
+               move 0                       to ws-ctl-mtd-layaway-count
+               move 0                       to ws-ctl-mtd-layaway-amount
+               move 0                       to ws-ctl-mtd-sl-count
+               move 0                       to ws-ctl-mtd-sl-amount
+               move 0                       to ws-ctl-mtd-exchange-count
+               move 0                   to ws-ctl-mtd-exchange-amount
+               move 0                       to ws-ctl-mtd-return-count
+               move 0                       to ws-ctl-mtd-return-amount
+           end-if
+           end-if.
+
+       045-read-valid-count.
+
+      *    Read the valid-record count Program_1 wrote after its
+      *    run. If the control record has never been written, there
+      *    is nothing to reconcile against, so skip the check.
+           open input valid-count-file.
+
+           if ws-valid-count-file-status = "35"
+               move 0                       to ws-expected-valid-count
+           else
+               read valid-count-file
+               move valid-count-line        to ws-expected-valid-count
+           end-if.
+
+           close valid-count-file.
+
+       065-load-layaway-balances.
+
+      *    Load every open layaway balance on file into the
+      *    in-memory table so 'L' transactions in this run can be
+      *    matched back to a prior deposit. A missing file (the
+      *    first layaway this shop has ever taken, or a first-ever
+      *    run) just leaves the table empty, same as the other
+      *    control files.
+           open input layaway-balance-file.
+
+           if ws-layaway-balance-file-status not = "35"
+
+               read layaway-balance-file
+                   at end move ws-true-const   to ws-eof-flag
+               end-read
+
+               perform until ws-eof-flag = ws-true-const
+                   if ws-lb-table-count < 9999
+                       add 1                    to ws-lb-table-count
+                       set ws-lb-idx            to ws-lb-table-count
+                       move lb-invoice-number
+                           to ws-lb-invoice-number(ws-lb-idx)
+                       move lb-store-number
+                           to ws-lb-store-number(ws-lb-idx)
+                       move lb-first-payment-date
+                           to ws-lb-first-payment-date(ws-lb-idx)
+                       move lb-last-payment-date
+                           to ws-lb-last-payment-date(ws-lb-idx)
+                       move lb-payment-count
+                           to ws-lb-payment-count(ws-lb-idx)
+                       move lb-total-paid-amount
+                           to ws-lb-total-paid-amount(ws-lb-idx)
+                       move lb-status
+                           to ws-lb-status(ws-lb-idx)
+                   end-if
+                   read layaway-balance-file
+                       at end move ws-true-const to ws-eof-flag
+               end-perform
+
+               close layaway-balance-file
+
+           end-if.
+
+           move ws-false-const                 to ws-eof-flag.
+
+      *    Open the rolling invoice-history file for this run's new
+      *    entries. OPEN EXTEND does not auto-create a missing file -
+      *    it fails with status 35, same as OPEN INPUT would - so the
+      *    very first run creates it and every run after that appends,
+      *    the same pattern used for audit-trail-file.
+       068-open-sales-invoice-history.
+
+           open extend sales-invoice-history-file.
+
+           if ws-sales-history-file-status = "35"
+               open output sales-invoice-history-file
+           end-if.
+
+       320-update-layaway-balance.
+
+      *    Post this 'L' transaction to the in-memory balance table:
+      *    a new invoice number is an initial deposit, one already
+      *    on file is a subsequent payment. Only a cumulative
+      *    amount-paid-to-date is tracked, not a true remaining
+      *    balance owed, since the shared transaction record carries
+      *    no total item price, only the payment amount.
+           move 'N'                            to ws-lb-found-flag.
+
+           perform varying ws-lb-idx from 1 by 1
+               until ws-lb-idx > ws-lb-table-count
+                   or ws-lb-found-flag = 'Y'
+
+               if il-invoice-number
+                       = ws-lb-invoice-number(ws-lb-idx)
+                   move 'Y'                    to ws-lb-found-flag
+                   add 1
+                       to ws-lb-payment-count(ws-lb-idx)
+                   add il-transaction-amount
+                       to ws-lb-total-paid-amount(ws-lb-idx)
+                   move ws-current-date
+                       to ws-lb-last-payment-date(ws-lb-idx)
+               end-if
+           end-perform.
+
+           if ws-lb-found-flag = 'N'
+               if ws-lb-table-count < 9999
+                   add 1                        to ws-lb-table-count
+                   set ws-lb-idx                to ws-lb-table-count
+                   move il-invoice-number
+                       to ws-lb-invoice-number(ws-lb-idx)
+                   move il-store-number
+                       to ws-lb-store-number(ws-lb-idx)
+                   move ws-current-date
+                       to ws-lb-first-payment-date(ws-lb-idx)
+                   move ws-current-date
+                       to ws-lb-last-payment-date(ws-lb-idx)
+                   move 1
+                       to ws-lb-payment-count(ws-lb-idx)
+                   move il-transaction-amount
+                       to ws-lb-total-paid-amount(ws-lb-idx)
+                   move 'O'
+                       to ws-lb-status(ws-lb-idx)
+               end-if
+           end-if.
+
+       046-reconcile-valid-count.
+
+      *    Compare Program_1's reported valid-record count against
+      *    the number of records this run actually read from
+      *    valid-file. A mismatch means valid.dat was truncated,
+      *    duplicated, or is a stale generation, so warn loudly and
+      *    flag a nonzero return code for the job scheduler, but
+      *    still produce the report rather than abend mid-run.
+           if ws-expected-valid-count > 0
+               if ws-expected-valid-count not = ws-actual-valid-count
+                   move 'Y'           to ws-valid-count-mismatch-flag
+                   display "*** WARNING: Program_1 reported "
+                       ws-expected-valid-count
+                       " valid records but Program_2 read "
+                       ws-actual-valid-count " ***"
+               end-if
+           end-if.
+
+       090-accumulate-control-totals.
+
+      *    Fold today's activity into the MTD/YTD buckets and move
+      *    the results into the print fields for the report.
+           add ws-sale-count
+               to ws-ctl-mtd-sale-count ws-ctl-ytd-sale-count.
+           add ws-sale-total-amount
+               to ws-ctl-mtd-sale-amount ws-ctl-ytd-sale-amount.
+           add ws-layaway-count
+               to ws-ctl-mtd-layaway-count ws-ctl-ytd-layaway-count.
+           add ws-layaway-total-amount
+               to ws-ctl-mtd-layaway-amount ws-ctl-ytd-layaway-amount.
+           add ws-sale-and-layway-count
+               to ws-ctl-mtd-sl-count ws-ctl-ytd-sl-count.
+           add ws-s-and-l-total-amount
+               to ws-ctl-mtd-sl-amount ws-ctl-ytd-sl-amount.
+           add ws-exchange-count
+               to ws-ctl-mtd-exchange-count ws-ctl-ytd-exchange-count.
+           add ws-exchange-total-amount
+               to ws-ctl-mtd-exchange-amount
+                  ws-ctl-ytd-exchange-amount.
+           add ws-return-count
+               to ws-ctl-mtd-return-count ws-ctl-ytd-return-count.
+           add ws-return-total-amount
+               to ws-ctl-mtd-return-amount ws-ctl-ytd-return-amount.
+
+           move ws-ctl-mtd-sl-count         to ws-mtd-sl-count-out.
+           move ws-ctl-mtd-sl-amount        to ws-mtd-sl-amount-out.
+           move ws-ctl-mtd-exchange-count   to ws-mtd-x-count-out.
+           move ws-ctl-mtd-exchange-amount  to ws-mtd-x-amount-out.
+           move ws-ctl-mtd-return-count     to ws-mtd-r-count-out.
+           move ws-ctl-mtd-return-amount    to ws-mtd-r-amount-out.
+
+           move ws-ctl-ytd-sl-count         to ws-ytd-sl-count-out.
+           move ws-ctl-ytd-sl-amount        to ws-ytd-sl-amount-out.
+           move ws-ctl-ytd-exchange-count   to ws-ytd-x-count-out.
+           move ws-ctl-ytd-exchange-amount  to ws-ytd-x-amount-out.
+           move ws-ctl-ytd-return-count     to ws-ytd-r-count-out.
+           move ws-ctl-ytd-return-amount    to ws-ytd-r-amount-out.
+
+       095-save-control-totals.
+
+      *    Record today's run date and write the updated MTD/YTD
+      *    totals back out for tomorrow's run to pick up.
+           move ws-current-date             to ws-ctl-last-run-yyyymmdd.
+
+           open output control-totals-file.
+           write control-totals-line.
+           close control-totals-file.
+
+      *    Today's headline totals, for Program_5's executive
+      *    summary - written fresh every run, same as the CSV
+      *    extract.
+       096-write-daily-summary.
+
+           move ws-sale-total-amount        to ds-sale-amount.
+           move ws-layaway-total-amount     to ds-layaway-amount.
+           move ws-return-total-amount      to ds-return-amount.
+           move ws-exchange-total-amount    to ds-exchange-amount.
+           move ws-grand-total-calc         to ds-net-amount.
+
+           open output daily-summary-file.
+           write daily-summary-line.
+           close daily-summary-file.
+
+      *    Rewrite every open layaway balance back out, same
+      *    full-rewrite pattern as the CONTROL-TOTALS files.
+       097-save-layaway-balances.
+
+           open output layaway-balance-file.
+
+           perform varying ws-lb-idx from 1 by 1
+               until ws-lb-idx > ws-lb-table-count
+
+               move ws-lb-invoice-number(ws-lb-idx)
+                   to lb-invoice-number
+               move ws-lb-store-number(ws-lb-idx)
+                   to lb-store-number
+               move ws-lb-first-payment-date(ws-lb-idx)
+                   to lb-first-payment-date
+               move ws-lb-last-payment-date(ws-lb-idx)
+                   to lb-last-payment-date
+               move ws-lb-payment-count(ws-lb-idx)
+                   to lb-payment-count
+               move ws-lb-total-paid-amount(ws-lb-idx)
+                   to lb-total-paid-amount
+               move ws-lb-status(ws-lb-idx)
+                   to lb-status
+
+               write layaway-balance-line
+
+           end-perform.
+
+           close layaway-balance-file.
+
+      *    Print the aging report: every open layaway balance, how
+      *    much has been paid to date, and how many days since the
+      *    last payment was posted.
+       098-print-layaway-aging-report.
+
+           move ws-current-date                to ws-lb-today-yyyymmdd.
+
+           open output layaway-aging-report.
+
+           write layaway-aging-line          from ws-lb-heading1-line.
+           write layaway-aging-line          from ws-lb-heading2-line.
+
+           if ws-lb-table-count = 0
+               write layaway-aging-line
+                   from ws-lb-no-data-line
+           else
+               perform varying ws-lb-idx from 1 by 1
+                   until ws-lb-idx > ws-lb-table-count
+
+                   move ws-lb-invoice-number(ws-lb-idx)
+                       to ws-lb-detail-invoice
+                   move ws-lb-store-number(ws-lb-idx)
+                       to ws-lb-detail-store
+
+                   move ws-lb-store-number(ws-lb-idx)
+                       to ws-store-lookup-code
+                   perform 076-lookup-store-display
+                   move ws-store-display
+                       to ws-lb-detail-store-name
+
+                   move ws-lb-total-paid-amount(ws-lb-idx)
+                       to ws-lb-detail-paid-out
+                   move ws-lb-payment-count(ws-lb-idx)
+                       to ws-lb-detail-payments-out
+
+                   compute ws-lb-aging-days =
+                       function integer-of-date(ws-lb-today-yyyymmdd)
+                       - function integer-of-date
+                           (ws-lb-last-payment-date(ws-lb-idx))
+
+                   move ws-lb-aging-days
+                       to ws-lb-detail-age-out
+
+      *            Every balance on this table is open - nothing in
+      *            this system can mark one paid off or forfeited yet,
+      *            since the shared transaction record carries no
+      *            total item price to compare the running paid
+      *            amount against, and there is no payoff/forfeiture
+      *            transaction code. ws-lb-status is kept as a field
+      *            (rather than dropped) so that hook has somewhere to
+      *            write to once this system gains one.
+                   move "OPEN"              to ws-lb-detail-status-out
+
+                   write layaway-aging-line
+                       from ws-lb-detail-line
+
+               end-perform
+           end-if.
+
+           close layaway-aging-report.
+
+       075-lookup-store-names.
+
+      *    Resolve the display text ("NN - Name") for each of the
+      *    six valid stores, once, before the totals report is
+      *    printed.
+           move '01'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-01.
+           move ws-store-display            to ws-store-name-r-01.
+
+           move '02'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-02.
+           move ws-store-display            to ws-store-name-r-02.
+
+           move '03'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-03.
+           move ws-store-display            to ws-store-name-r-03.
+
+           move '04'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-04.
+           move ws-store-display            to ws-store-name-r-04.
+
+           move '05'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-05.
+           move ws-store-display            to ws-store-name-r-05.
+
+           move '12'                        to ws-store-lookup-code.
+           perform 076-lookup-store-display.
+           move ws-store-display            to ws-store-name-sl-12.
+           move ws-store-display            to ws-store-name-r-12.
+
+       076-lookup-store-display.
+
+      *    Build "NN - Name" for ws-store-lookup-code, or just the
+      *    bare number if it is not found on the Store Master file.
+           move spaces                      to ws-store-display.
+           move ws-store-lookup-code        to ws-store-display(1:2).
+           move '- not on file'             to ws-store-display(4:17).
+
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-table-count
+
+               if ws-store-lookup-code
+                       = ws-store-table-number(ws-store-idx)
+                   move spaces              to ws-store-display
+                   string ws-store-lookup-code delimited by size
+                       " - "                delimited by size
+                       ws-store-table-name(ws-store-idx)
+                           delimited by size
+                       into ws-store-display
+               end-if
+
+           end-perform.
+
        100-print-headers.
 
            write counts-and-control-total-line
                from ws-heading1-name-line.
 
+           if ws-valid-count-mismatch-flag = 'Y'
+               write counts-and-control-total-line
+                   from ws-heading-count-mismatch-line
+                   after advancing 1 line
+           end-if.
 
-           write counts-and-control-total-line  
+           write counts-and-control-total-line
                from ws-heading2-counts-and-control-totals-header-line
                after advancing 1 line.
 
@@ -473,7 +1464,9 @@
                from ws-heading4-s-and-l-totals-line-2.
            write counts-and-control-total-line
                from ws-heading4-s-and-l-totals-line-3.
-           write counts-and-control-total-line 
+           write counts-and-control-total-line
+               from ws-heading4-s-and-l-totals-line-4.
+           write counts-and-control-total-line
                from ws-heading5-s-and-l-stores-totals-line-1.
            write counts-and-control-total-line
                from ws-heading5-s-and-l-stores-totals-line-2.
@@ -510,12 +1503,31 @@
                from ws-heading9-r-stores-totals-line-5.
            write counts-and-control-total-line
                from ws-heading9-r-stores-totals-line-6.
+           write counts-and-control-total-line
+               from ws-heading9b-r-payment-types-totals-line-1.
+           write counts-and-control-total-line
+               from ws-heading9b-r-payment-types-totals-line-2.
+           write counts-and-control-total-line
+               from ws-heading9b-r-payment-types-totals-line-3.
 
       *    Grand total section.
            write counts-and-control-total-line
                from ws-heading10-grand-total-line
                after advancing 1 line.
 
+      *    Month-to-date / year-to-date control totals section.
+           write counts-and-control-total-line
+               from ws-heading11-mtd-ytd-header-line
+               after advancing 2 line.
+           write counts-and-control-total-line
+               from ws-heading11-mtd-totals-line-1.
+           write counts-and-control-total-line
+               from ws-heading11-mtd-totals-line-2.
+           write counts-and-control-total-line
+               from ws-heading12-ytd-totals-line-1.
+           write counts-and-control-total-line
+               from ws-heading12-ytd-totals-line-2.
+
        200-determine-record.
 
            add il-transaction-amount        to ws-overall-amount.
@@ -525,21 +1537,66 @@
 
                perform 250-sale-and-layaway-record
 
+      *    Put 'X' (exchange) records in s&l.dat too - an exchange
+      *    is a net new-item-for-returned-item transaction, so it is
+      *    reported alongside Sales/Layaway rather than as a Return.
+           else if il-exchange-transac-88
+
+               perform 255-exchange-record
+
       *    Put 'R' records in return.dat
            else if il-return-transac-88
 
                perform 300-return-record
 
+           end-if
            end-if
            end-if.
 
-           compute ws-grand-total-calc = ws-s-and-l-total-amount - 
-               ws-return-total-amount.
+      *    Every valid record, regardless of transaction code, gets
+      *    a line in the CSV extract.
+           perform 280-write-csv-record.
+
+      *    'X' records are already net of the returned item, so they
+      *    are added (not subtracted) into the grand total, unlike
+      *    'R' records which are subtracted from Sales/Layaway.
+           compute ws-grand-total-calc = ws-s-and-l-total-amount +
+               ws-exchange-total-amount - ws-return-total-amount.
            move ws-grand-total-calc         to ws-total-grand.
 
            read valid-file
                at end move ws-true-const    to ws-eof-flag.
 
+           if ws-eof-flag not = ws-true-const
+               add 1                        to ws-actual-valid-count
+           end-if.
+
+      *    Build one comma-delimited line for the CSV extract out of
+      *    the fields finance cares about, so the data is usable in
+      *    Excel/BI tools without a custom fixed-column parser.
+       280-write-csv-record.
+
+           move il-transaction-amount       to ws-csv-amount-out.
+           move spaces                      to ws-csv-line.
+
+           string il-transaction-code       delimited by size
+                  ","                       delimited by size
+                  function trim(ws-csv-amount-out)
+                                             delimited by size
+                  ","                       delimited by size
+                  il-payment-type           delimited by size
+                  ","                       delimited by size
+                  il-store-number           delimited by size
+                  ","                       delimited by size
+                  il-invoice-number         delimited by size
+                  ","                       delimited by size
+                  function trim(il-sku-code)
+                                             delimited by size
+               into ws-csv-line
+           end-string.
+
+           write csv-extract-line           from ws-csv-line.
+
        250-sale-and-layaway-record.
 
       *    Increment sale and layway record counter.
@@ -578,6 +1635,8 @@
                add il-transaction-amount    to ws-layaway-total-amount
                move ws-layaway-total-amount
                    to ws-total-l-amount
+      *        Post this payment against the running balance file.
+               perform 320-update-layaway-balance
 
            end-if.
 
@@ -591,6 +1650,42 @@
       *    Put this record in the s&l.dat file.
            write sale-and-layaway-line from input-line.
 
+      *    Keep this invoice number in the rolling history file too,
+      *    so a return against it can still be matched on a later
+      *    day after today's s&l.dat has been overwritten.
+           move il-invoice-number
+               to sales-invoice-history-line.
+           write sales-invoice-history-line.
+
+       255-exchange-record.
+
+      *    Increment exchange record counter.
+           add 1
+               to ws-exchange-count.
+           move ws-exchange-count
+               to ws-num-of-x-records.
+
+      *    Add the net transaction amount to the exchange overall
+      *    total.
+           add il-transaction-amount
+               to ws-exchange-total-amount.
+           move ws-exchange-total-amount
+               to ws-total-x-amount.
+
+      *    An exchange still affects that store's transaction total,
+      *    so it is folded into the same per-store totals as S&L.
+           perform 260-sale-and-layway-stores.
+
+      *    Put this record in the s&l.dat file.
+           write sale-and-layaway-line from input-line.
+
+      *    Keep this invoice number in the rolling history file too,
+      *    so a return against it can still be matched on a later
+      *    day after today's s&l.dat has been overwritten.
+           move il-invoice-number
+               to sales-invoice-history-line.
+           write sales-invoice-history-line.
+
        260-sale-and-layway-stores.
 
       *    Determine store number and add the record's transaction
@@ -721,7 +1816,80 @@
                move ws-r-store-12-total     to ws-total-r-12-store
            end-if.
 
+      *    Calculate percentage of transactions in
+      *    each payment type.
+           perform 310-return-payment-types.
+
       *    Put this record in the returns.dat file.
            write return-line from input-line.
-           
+
+       310-return-payment-types.
+
+      *    Determine payment type and add the record's
+      *    transaction amount to it then divide by overall
+      *    transaction amount, matching 270's Sale/Layaway
+      *    breakdown but scoped to 'R' records.
+
+           if il-payment-cash-88 then
+
+               add 1                        to ws-r-cash-count
+
+           end-if.
+
+           if il-payment-credit-88 then
+
+               add 1                        to ws-r-credit-count
+
+           end-if.
+
+           if il-payment-debit-88 then
+
+               add 1                        to ws-r-debit-count
+
+           end-if.
+
+           compute ws-r-cash-percent rounded = ws-r-cash-count /
+               ws-return-count * 100.
+
+           move ws-r-cash-percent
+               to ws-total-perc-r-cash.
+
+           compute ws-r-credit-percent rounded = ws-r-credit-count /
+               ws-return-count * 100.
+
+           move ws-r-credit-percent
+               to ws-total-perc-r-credit.
+
+           compute ws-r-debit-percent rounded = ws-r-debit-count /
+               ws-return-count * 100.
+
+           move ws-r-debit-percent
+               to ws-total-perc-r-debit.
+
+      *    Append one line to the shared run-level audit trail so
+      *    operations has a queryable history of every run across
+      *    all four programs, instead of digging through old report
+      *    printouts. The file may not exist yet on a shop's very
+      *    first run, so an open-extend failure (status 35) falls
+      *    back to creating it fresh.
+       900-write-audit-record.
+
+           open extend audit-trail-file.
+
+           if ws-audit-file-status = "35"
+               open output audit-trail-file
+           end-if.
+
+           accept au-run-date               from date.
+           accept au-run-time               from time.
+
+           move "Program_2"                 to au-program-name.
+           move ws-actual-valid-count       to au-input-record-count.
+           move ws-sale-and-layway-count    to au-output-record-count-1.
+           move ws-return-count             to au-output-record-count-2.
+           move return-code                 to au-return-code.
+
+           write audit-line.
+           close audit-trail-file.
+
        end program Program_2.
\ No newline at end of file
