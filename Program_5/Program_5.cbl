@@ -0,0 +1,414 @@
+       identification division.
+       program-id. Program_5.
+       author. name Waqar Naseer.
+       date-written. 2026-08-08.
+      *Program Description: Rolls the headline totals already being
+      *produced by Program_2, Program_3 and Program_4 into one
+      *single-page executive summary - total sales, total layaway,
+      *total returns, net amount, and the top/bottom performing
+      *store - so store management does not have to flip between
+      *three separate report files every morning.
+
+       environment division.
+       input-output section.
+       file-control.
+
+      *    Today's sale/layaway/return/exchange/net totals, written
+      *    by Program_2.
+           select daily-summary-p2-file
+               assign to "../../../../Dummy/data/DAILY-SUMMARY-P2.dat"
+               organization is line sequential
+               file status is ws-p2-file-status.
+
+      *    Today's sale/layaway totals and top/bottom performing
+      *    store, written by Program_3.
+           select daily-summary-p3-file
+               assign to "../../../../Dummy/data/DAILY-SUMMARY-P3.dat"
+               organization is line sequential
+               file status is ws-p3-file-status.
+
+      *    Today's total return amount, written by Program_4, used
+      *    to cross-check the return total Program_2 reports.
+           select daily-summary-p4-file
+               assign to "../../../../Dummy/data/DAILY-SUMMARY-P4.dat"
+               organization is line sequential
+               file status is ws-p4-file-status.
+
+           select exec-summary-report
+               assign to "../../../../Dummy/data/exec-summary.out"
+               organization is line sequential.
+
+      *    Shared run-level audit trail appended to by all the
+      *    programs in the chain, so operations has a queryable
+      *    history of every run instead of having to dig through
+      *    old report printouts.
+           select audit-trail-file
+               assign to "../../../../Dummy/data/AUDIT-TRAIL.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+       data division.
+       file section.
+
+       fd daily-summary-p2-file
+           data record is daily-summary-p2-line
+           record contains 45 characters.
+
+       01 daily-summary-p2-line.
+           05 ds2-sale-amount               pic 9(7)v99.
+           05 ds2-layaway-amount            pic 9(7)v99.
+           05 ds2-return-amount             pic 9(7)v99.
+           05 ds2-exchange-amount           pic 9(7)v99.
+           05 ds2-net-amount                pic 9(7)v99.
+
+       fd daily-summary-p3-file
+           data record is daily-summary-p3-line
+           record contains 80 characters.
+
+       01 daily-summary-p3-line.
+           05 ds3-sale-amount               pic 9(7)v99.
+           05 ds3-layaway-amount            pic 9(7)v99.
+           05 ds3-high-store-number         pic x(2).
+           05 ds3-high-store-name           pic x(20).
+           05 ds3-high-store-amount         pic 9(7)v99.
+           05 ds3-low-store-number          pic x(2).
+           05 ds3-low-store-name            pic x(20).
+           05 ds3-low-store-amount          pic 9(7)v99.
+
+       fd daily-summary-p4-file
+           data record is daily-summary-p4-line
+           record contains 9 characters.
+
+       01 daily-summary-p4-line.
+           05 ds4-return-amount             pic 9(7)v99.
+
+       fd exec-summary-report
+           data record is exec-summary-line
+           record contains 80 characters.
+
+       01 exec-summary-line                 pic x(80).
+
+      *    One line per program run: when it ran, which program,
+      *    how many records it read/wrote, and its return code.
+      *    Same layout duplicated in all four programs, the same way
+      *    the shared transaction record is duplicated rather than
+      *    kept in a copybook.
+       fd audit-trail-file
+           data record is audit-line
+           record contains 50 characters.
+
+       01 audit-line.
+           05 au-run-date                   pic 9(8).
+           05 au-run-time                   pic 9(8).
+           05 au-program-name               pic x(10).
+           05 au-input-record-count         pic 9(7).
+           05 au-output-record-count-1      pic 9(7).
+           05 au-output-record-count-2      pic 9(7).
+           05 au-return-code                pic 9(3).
+
+       working-storage section.
+
+       01 ws-p2-file-status                 pic xx
+           value spaces.
+       01 ws-p3-file-status                 pic xx
+           value spaces.
+       01 ws-p4-file-status                 pic xx
+           value spaces.
+       01 ws-audit-file-status              pic xx
+           value spaces.
+
+      *    Set to 'Y' only when the matching program's daily-summary
+      *    file was actually found and read this run - a step that
+      *    has not run yet (or hasn't been re-run since this change)
+      *    just leaves its section of the summary blank instead of
+      *    the program abending.
+       01 ws-p2-data-flag                   pic x
+           value 'N'.
+       01 ws-p3-data-flag                   pic x
+           value 'N'.
+       01 ws-p4-data-flag                   pic x
+           value 'N'.
+
+       01 ws-current-date.
+           05 ws-current-yyyy               pic 9(4).
+           05 ws-current-mm                 pic 9(2).
+           05 ws-current-dd                 pic 9(2).
+
+      *    Program_2 and Program_4 both total returns independently
+      *    off the same valid.dat, so when both figures are on file
+      *    this flags a mismatch instead of silently picking one.
+       01 ws-return-mismatch-flag           pic x
+           value 'N'.
+
+       01 ws-heading1-title-line.
+           05 filler                        pic x(25)
+               value spaces.
+           05 filler                        pic x(35)
+               value "DAILY EXECUTIVE SUMMARY REPORT".
+           05 filler                        pic x(20)
+               value spaces.
+
+       01 ws-heading2-date-line.
+           05 filler                        pic x(10)
+               value "Run Date: ".
+           05 ws-hdr-yyyy                   pic 9(4).
+           05 filler                        pic x
+               value "-".
+           05 ws-hdr-mm                     pic 99.
+           05 filler                        pic x
+               value "-".
+           05 ws-hdr-dd                     pic 99.
+           05 filler                        pic x(61)
+               value spaces.
+
+       01 ws-detail-sales-line.
+           05 filler                        pic x(20)
+               value "Total Sales Amount:".
+           05 filler                        pic x(5)
+               value spaces.
+           05 ws-detail-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-detail-layaway-line.
+           05 filler                        pic x(22)
+               value "Total Layaway Amount:".
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-detail-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-detail-returns-line.
+           05 filler                        pic x(21)
+               value "Total Returns Amount:".
+           05 filler                        pic x(4)
+               value spaces.
+           05 ws-detail-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-detail-net-line.
+           05 filler                        pic x(11)
+               value "Net Amount:".
+           05 filler                        pic x(14)
+               value spaces.
+           05 ws-detail-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(40)
+               value spaces.
+
+       01 ws-detail-no-data-line.
+           05 filler                        pic x(39)
+               value
+               "  (not available - step has not run)".
+           05 filler                        pic x(41)
+               value spaces.
+
+       01 ws-detail-top-store-line.
+           05 filler                        pic x(22)
+               value "Top Performing Store:".
+           05 filler                        pic x
+               value spaces.
+           05 ws-detail-store-number-out    pic x(2).
+           05 filler                        pic x(3)
+               value " - ".
+           05 ws-detail-store-name-out      pic x(20).
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-detail-store-amount-out    pic $$$,$$$,$$9.99.
+           05 filler                        pic x(16)
+               value spaces.
+
+       01 ws-detail-bottom-store-line.
+           05 filler                        pic x(25)
+               value "Bottom Performing Store:".
+           05 ws-detail-store-number-out    pic x(2).
+           05 filler                        pic x(3)
+               value " - ".
+           05 ws-detail-store-name-out      pic x(20).
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-detail-store-amount-out    pic $$$,$$$,$$9.99.
+           05 filler                        pic x(16)
+               value spaces.
+
+       01 ws-warning-mismatch-line.
+           05 filler                        pic x(30)
+               value "*** WARNING: Program_2 and Pro".
+           05 filler                        pic x(23)
+               value "gram_4 return totals do".
+           05 filler                        pic x(14)
+               value " not match ***".
+
+       procedure division.
+       000-main.
+
+           accept ws-current-date           from date yyyymmdd.
+
+           perform 050-load-p2-summary.
+           perform 055-load-p3-summary.
+           perform 060-load-p4-summary.
+
+           if ws-p2-data-flag = 'Y' and ws-p4-data-flag = 'Y'
+               if ds2-return-amount not = ds4-return-amount
+                   move 'Y'                 to ws-return-mismatch-flag
+               end-if
+           end-if.
+
+           open output exec-summary-report.
+
+           perform 100-print-summary.
+
+           close exec-summary-report.
+
+           perform 900-write-audit-record.
+
+           stop run.
+
+      *    A missing DAILY-SUMMARY-P2.dat (Program_2 has not been run
+      *    yet this cycle) just leaves the sales/layaway/returns/net
+      *    section of the summary blank rather than abending.
+       050-load-p2-summary.
+
+           open input daily-summary-p2-file.
+
+           if ws-p2-file-status not = "35"
+               read daily-summary-p2-file
+                   not at end move 'Y'      to ws-p2-data-flag
+               end-read
+               close daily-summary-p2-file
+           end-if.
+
+      *    A missing DAILY-SUMMARY-P3.dat leaves the top/bottom
+      *    performing store section of the summary blank rather than
+      *    abending.
+       055-load-p3-summary.
+
+           open input daily-summary-p3-file.
+
+           if ws-p3-file-status not = "35"
+               read daily-summary-p3-file
+                   not at end move 'Y'      to ws-p3-data-flag
+               end-read
+               close daily-summary-p3-file
+           end-if.
+
+      *    A missing DAILY-SUMMARY-P4.dat just skips the cross-check
+      *    against Program_2's return total.
+       060-load-p4-summary.
+
+           open input daily-summary-p4-file.
+
+           if ws-p4-file-status not = "35"
+               read daily-summary-p4-file
+                   not at end move 'Y'      to ws-p4-data-flag
+               end-read
+               close daily-summary-p4-file
+           end-if.
+
+       100-print-summary.
+
+           write exec-summary-line          from ws-heading1-title-line.
+
+           move ws-current-yyyy             to ws-hdr-yyyy.
+           move ws-current-mm               to ws-hdr-mm.
+           move ws-current-dd               to ws-hdr-dd.
+
+           write exec-summary-line          from ws-heading2-date-line
+               after advancing 2 line.
+
+           if ws-p2-data-flag = 'Y'
+               move ds2-sale-amount
+                   to ws-detail-amount-out of ws-detail-sales-line
+               write exec-summary-line
+                   from ws-detail-sales-line
+                   after advancing 2 line
+
+               move ds2-layaway-amount
+                   to ws-detail-amount-out of ws-detail-layaway-line
+               write exec-summary-line
+                   from ws-detail-layaway-line
+                   after advancing 1 line
+
+               move ds2-return-amount
+                   to ws-detail-amount-out of ws-detail-returns-line
+               write exec-summary-line
+                   from ws-detail-returns-line
+                   after advancing 1 line
+
+               if ws-return-mismatch-flag = 'Y'
+                   write exec-summary-line
+                       from ws-warning-mismatch-line
+                       after advancing 1 line
+               end-if
+
+               move ds2-net-amount
+                   to ws-detail-amount-out of ws-detail-net-line
+               write exec-summary-line
+                   from ws-detail-net-line
+                   after advancing 1 line
+           else
+               write exec-summary-line
+                   from ws-detail-no-data-line
+                   after advancing 2 line
+           end-if.
+
+           if ws-p3-data-flag = 'Y'
+               move ds3-high-store-number
+                   to ws-detail-store-number-out
+                       of ws-detail-top-store-line
+               move ds3-high-store-name
+                   to ws-detail-store-name-out
+                       of ws-detail-top-store-line
+               move ds3-high-store-amount
+                   to ws-detail-store-amount-out
+                       of ws-detail-top-store-line
+               write exec-summary-line
+                   from ws-detail-top-store-line
+                   after advancing 2 line
+
+               move ds3-low-store-number
+                   to ws-detail-store-number-out
+                       of ws-detail-bottom-store-line
+               move ds3-low-store-name
+                   to ws-detail-store-name-out
+                       of ws-detail-bottom-store-line
+               move ds3-low-store-amount
+                   to ws-detail-store-amount-out
+                       of ws-detail-bottom-store-line
+               write exec-summary-line
+                   from ws-detail-bottom-store-line
+                   after advancing 1 line
+           else
+               write exec-summary-line
+                   from ws-detail-no-data-line
+                   after advancing 2 line
+           end-if.
+
+      *    Append one line to the shared run-level audit trail so
+      *    operations has a queryable history of every run across
+      *    the chain, instead of digging through old report
+      *    printouts. The file may not exist yet on a shop's very
+      *    first run, so an open-extend failure (status 35) falls
+      *    back to creating it fresh.
+       900-write-audit-record.
+
+           open extend audit-trail-file.
+
+           if ws-audit-file-status = "35"
+               open output audit-trail-file
+           end-if.
+
+           accept au-run-date               from date.
+           accept au-run-time               from time.
+
+           move "Program_5"                 to au-program-name.
+           move 0                           to au-input-record-count.
+           move 1                           to au-output-record-count-1.
+           move 0                           to au-output-record-count-2.
+           move return-code                 to au-return-code.
+
+           write audit-line.
+           close audit-trail-file.
+
+       end program Program_5.
