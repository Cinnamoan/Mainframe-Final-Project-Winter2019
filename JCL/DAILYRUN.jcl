@@ -0,0 +1,109 @@
+//DAILYRUN JOB (ACCT),'MAFD4202 DAILY RUN',
+//             CLASS=A,MSGCLASS=A,NOTIFY=&SYSUID
+//*
+//*-------------------------------------------------------------
+//* DAILYRUN - chains Program_1 through Program_4 for one day's
+//* sales processing run:
+//*     STEP1  Program_1  edits the raw store extracts, splits
+//*            valid.dat / invalid.dat, writes VALID-COUNT.dat
+//*     STEP2  Program_2  splits valid.dat into s&l.dat and
+//*            returns.dat, prints counts-and-control.out
+//*     STEP3  Program_3  prints the Sales & Layaway detail
+//*            report (s&l.out) from s&l.dat
+//*     STEP4  Program_4  prints the Returns detail report
+//*            (returns.out) from returns.dat
+//*     STEP5  Program_5  rolls up the daily-summary control
+//*            records written by STEP2-STEP4 into one single-page
+//*            executive summary (exec-summary.out)
+//*
+//* RESTART: each step only runs if the steps before it came back
+//* clean (see the COND= on STEP2-STEP4 below). To pick a rerun
+//* back up at a given step after an abend, resubmit this same
+//* job with RESTART=stepname added to the JOB card, e.g.
+//* RESTART=STEP3 to start again at Program_3 once Program_1 and
+//* Program_2's output from the failed run has been checked and
+//* is still good. Do not restart past STEP1 if valid.dat or
+//* VALID-COUNT.dat from the failed run are in doubt - rerun the
+//* whole chain from STEP1 instead.
+//*
+//* STEP5 reads the DAILY-SUMMARY-Pn control records written by
+//* STEP2-STEP4 - if one of those steps is skipped on a restart
+//* (its control record is therefore from an earlier run, or
+//* missing entirely on a brand new installation) STEP5 still
+//* runs and prints "not available" for that section rather than
+//* failing the step.
+//*
+//* RETURN CODES: Program_2 sets RETURN-CODE 16 (not 0) when
+//* Program_1's valid-record count does not reconcile with the
+//* number of records Program_2 actually read from valid.dat
+//* (see 046-reconcile-valid-count in Program_2). That is a
+//* warning for the morning review, not a failed run, so the
+//* COND= thresholds below are set above 16 and only stop the
+//* chain on a genuine step failure.
+//*
+//* NOTE: these programs currently resolve their data files from
+//* hardcoded relative paths (../../../../Dummy/data/...) rather
+//* than through DD-name ASSIGNs, a holdover from local GnuCOBOL
+//* development. The DD statements below are placeholders for
+//* the day this shop moves those SELECT...ASSIGN clauses over to
+//* DDNAMEs; until then the actual input/output datasets are
+//* whatever directory the steps are executed from.
+//*-------------------------------------------------------------
+//*
+//STEP1    EXEC PGM=PROGRAM1
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DRIVERDD DD DSN=PROD.DAILY.INPUTLIST,DISP=SHR
+//SKUMSTDD DD DSN=PROD.MASTER.SKUMAST,DISP=SHR
+//VALIDDD  DD DSN=PROD.DAILY.VALID,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//INVALDD  DD DSN=PROD.DAILY.INVALID,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INVRPTDD DD SYSOUT=*
+//VALCNTDD DD DSN=PROD.DAILY.VALIDCOUNT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=PROGRAM2,COND=(20,LT,STEP1)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VALIDDD  DD DSN=PROD.DAILY.VALID,DISP=SHR
+//VALCNTDD DD DSN=PROD.DAILY.VALIDCOUNT,DISP=SHR
+//STOREDD  DD DSN=PROD.MASTER.STOREMAST,DISP=SHR
+//CTLTOTDD DD DSN=PROD.CONTROL.TOTALSP2,DISP=SHR
+//SANDLDD  DD DSN=PROD.DAILY.SANDL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//RETURNDD DD DSN=PROD.DAILY.RETURNS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CNTRPTDD DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=PROGRAM3,COND=((20,LT,STEP1),(20,LT,STEP2))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SANDLDD  DD DSN=PROD.DAILY.SANDL,DISP=SHR
+//STOREDD  DD DSN=PROD.MASTER.STOREMAST,DISP=SHR
+//TAXRTDD  DD DSN=PROD.MASTER.TAXRATE,DISP=SHR
+//RPTCFGDD DD DSN=PROD.CONTROL.REPORTCFG,DISP=SHR
+//CTLTOTDD DD DSN=PROD.CONTROL.TOTALSP3,DISP=SHR
+//SANDLRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP4    EXEC PGM=PROGRAM4,
+//             COND=((20,LT,STEP1),(20,LT,STEP2),(20,LT,STEP3))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RETURNDD DD DSN=PROD.DAILY.RETURNS,DISP=SHR
+//SANDLDD  DD DSN=PROD.DAILY.SANDL,DISP=SHR
+//STOREDD  DD DSN=PROD.MASTER.STOREMAST,DISP=SHR
+//TAXRTDD  DD DSN=PROD.MASTER.TAXRATE,DISP=SHR
+//RPTCFGDD DD DSN=PROD.CONTROL.REPORTCFG,DISP=SHR
+//CTLTOTDD DD DSN=PROD.CONTROL.TOTALSP4,DISP=SHR
+//RETRPTDD DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP5    EXEC PGM=PROGRAM5,
+//             COND=((20,LT,STEP1),(20,LT,STEP2),(20,LT,STEP3),
+//             (20,LT,STEP4))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DSUMP2DD DD DSN=PROD.DAILY.SUMMARYP2,DISP=SHR
+//DSUMP3DD DD DSN=PROD.DAILY.SUMMARYP3,DISP=SHR
+//DSUMP4DD DD DSN=PROD.DAILY.SUMMARYP4,DISP=SHR
+//EXECRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
