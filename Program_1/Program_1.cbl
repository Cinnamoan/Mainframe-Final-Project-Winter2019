@@ -11,8 +11,16 @@
 
        file-control.
 
+      *    Driver list of store input file names to process in this
+      *    run - one file name per line.
+           select driver-file
+           assign to "../../../../Dummy/data/input-file-list.dat"
+           organization is line sequential.
+
+      *    Input file name is resolved at run-time from the driver
+      *    list so a single run can process many store extracts.
            select input-file
-           assign to "../../../../Dummy/data/project3.dat"
+           assign to ws-input-file-name
            organization is line sequential.
 
       *    Valid records go here.
@@ -31,17 +39,63 @@
            assign to "../../../../Dummy/data/invalid.out"
            organization is line sequential.
 
+      *    SKU Master file - list of valid SKU codes, loaded into a
+      *    table at start-up so each input record's SKU can be
+      *    looked up during validation.
+           select sku-master-file
+           assign to "../../../../Dummy/data/SKU-MASTER.dat"
+           organization is line sequential.
+
+      *    Control record carrying this run's final valid-record
+      *    count, for Program_2 to reconcile its own input count
+      *    against before trusting valid.dat.
+           select valid-count-file
+           assign to "../../../../Dummy/data/VALID-COUNT.dat"
+           organization is line sequential.
+
+      *    Checkpoint record tracking how far an in-progress run has
+      *    gotten, so a run interrupted partway through a large
+      *    input file can restart from where it left off instead of
+      *    reprocessing every store file from the beginning again.
+           select checkpoint-file
+           assign to "../../../../Dummy/data/CHECKPOINT-P1.dat"
+           organization is line sequential
+           file status is ws-checkpoint-file-status.
+
+      *    Duplicate-invoice table saved alongside the checkpoint
+      *    record, so a restart can rebuild 220-validate-duplicate-
+      *    invoice's in-memory table instead of forgetting invoice
+      *    numbers already seen before the interruption.
+           select checkpoint-invoices-file
+           assign to "../../../../Dummy/data/CHECKPOINT-P1-INV.dat"
+           organization is line sequential
+           file status is ws-checkpoint-invoices-file-status.
+
+      *    Shared run-level audit trail appended to by all four
+      *    programs, so operations has a queryable history of every
+      *    run instead of having to dig through old report printouts.
+           select audit-trail-file
+           assign to "../../../../Dummy/data/AUDIT-TRAIL.dat"
+           organization is line sequential
+           file status is ws-audit-file-status.
+
        data division.
        file section.
 
+       fd driver-file
+           data record is driver-line
+           record contains 100 characters.
+
+       01 driver-line                       pic x(100).
+
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 input-line.
            05 il-transaction-code           pic x.
                88 il-valid-transac-codes-88
-                   value 'S', 'R', 'L'.
+                   value 'S', 'R', 'L', 'X'.
            05 il-transaction-amount         pic 9(5)v99.
            05 il-payment-type               pic xx.
                88 il-valid-pay-types-88
@@ -80,18 +134,21 @@
                    value spaces.
                88 il-sku-code-valid-88
                    value 'A' thru 'Z', '1' thru '9'.
+           05 il-return-reason-code         pic xx.
+               88 il-valid-return-reason-88
+                   value 'DF', 'WI', 'CM', 'OT'.
 
        fd valid-file
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 valid-line                        pic x(36).
+       01 valid-line                        pic x(38).
 
        fd invalid-file
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 invalid-line                      pic x(36).
+       01 invalid-line                      pic x(38).
 
        fd invalid-report
            data record is invalid-report-line
@@ -99,12 +156,133 @@
 
        01 invalid-report-line               pic x(61).
 
+       fd sku-master-file
+           data record is sku-master-line
+           record contains 15 characters.
+
+       01 sku-master-line                   pic x(15).
+
+       fd valid-count-file
+           data record is valid-count-line
+           record contains 5 characters.
+
+       01 valid-count-line                  pic 9(5).
+
+      *    Tracks which store file (ws-ckpt-driver-seq) and how many
+      *    of its records (ws-ckpt-records-done-this-file) had been
+      *    fully validated when this run was last checkpointed, plus
+      *    enough of the running counters to pick the summary back
+      *    up without re-counting records skipped on a restart.
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 48 characters.
+
+       01 checkpoint-line.
+           05 ckpt-status-flag              pic x.
+           05 ckpt-driver-seq               pic 9(5).
+           05 ckpt-records-done-this-file   pic 9(5).
+           05 ckpt-input-record-count       pic 999.
+           05 ckpt-valid-record-count       pic 999.
+           05 ckpt-invalid-record-count     pic 999.
+           05 ckpt-record-number-count      pic 999.
+           05 ckpt-err-transac-code-count   pic 999.
+           05 ckpt-err-amount-count         pic 999.
+           05 ckpt-err-payment-type-count   pic 999.
+           05 ckpt-err-store-number-count   pic 999.
+           05 ckpt-err-invoice-number-count pic 999.
+           05 ckpt-err-sku-code-count       pic 999.
+           05 ckpt-err-return-reason-count  pic 999.
+           05 ckpt-invoice-table-count      pic 9(4).
+
+       fd checkpoint-invoices-file
+           data record is checkpoint-invoice-line
+           record contains 9 characters.
+
+       01 checkpoint-invoice-line           pic x(9).
+
+      *    One line per program run: when it ran, which program,
+      *    how many records it read/wrote, and its return code.
+      *    Same layout duplicated in all four programs, the same way
+      *    the shared transaction record is duplicated rather than
+      *    kept in a copybook.
+       fd audit-trail-file
+           data record is audit-line
+           record contains 50 characters.
+
+       01 audit-line.
+           05 au-run-date                   pic 9(8).
+           05 au-run-time                   pic 9(8).
+           05 au-program-name               pic x(10).
+           05 au-input-record-count         pic 9(7).
+           05 au-output-record-count-1      pic 9(7).
+           05 au-output-record-count-2      pic 9(7).
+           05 au-return-code                pic 9(3).
+
        working-storage section.
 
+      *Table of valid SKU codes loaded from SKU-MASTER.dat at
+      *start-up. Looked up (not re-read) for every input record.
+       01 ws-sku-table.
+           05 ws-sku-entry                  pic x(15)
+               occurs 0 to 2000 times
+               depending on ws-sku-table-count
+               indexed by ws-sku-idx.
+
+       01 ws-sku-table-count                pic 9(4)
+           value 0.
+       01 ws-sku-found-flag                 pic x
+           value 'N'.
+
+      *Table of invoice numbers already seen in this run, used to
+      *catch duplicate invoice numbers within the same run.
+       01 ws-invoice-table.
+           05 ws-invoice-entry               pic x(9)
+               occurs 0 to 9999 times
+               depending on ws-invoice-table-count
+               indexed by ws-invoice-idx.
+
+       01 ws-invoice-table-count            pic 9(4)
+           value 0.
+       01 ws-invoice-duplicate-flag         pic x
+           value 'N'.
+
+      *Checkpoint/restart controls, so a run interrupted partway
+      *through a large input file does not have to reprocess
+      *records it had already validated and written out.
+       01 ws-checkpoint-file-status         pic xx
+           value spaces.
+       01 ws-checkpoint-invoices-file-status pic xx
+           value spaces.
+       01 ws-audit-file-status              pic xx
+           value spaces.
+       01 ws-restart-flag                   pic x
+           value 'N'.
+       01 ws-resume-pending-flag            pic x
+           value 'N'.
+       01 ws-driver-seq                     pic 9(5)
+           value 0.
+       01 ws-records-done-this-file         pic 9(5)
+           value 0.
+       01 ws-records-since-checkpoint       pic 9(5)
+           value 0.
+       01 ws-checkpoint-interval            pic 9(5)
+           value 500.
+       01 ws-skip-count                     pic 9(5)
+           value 0.
+
       *Used to determine eof (end-of-file).
        01 ws-eof-flag                       pic x
            value 'N'.
 
+      *Used to determine eof for the driver file of input file names.
+       01 ws-driver-eof-flag                pic x
+           value 'N'.
+
+      *Name of the store input file currently being processed,
+      *resolved at run-time from the driver list.
+       01 ws-input-file-name                pic x(100)
+           value spaces.
+
        01 ws-detail-flag                    pic 9
            value 0.
 
@@ -184,13 +362,13 @@
            05 ws-dl-report-number           pic zz9.
            05 filler                        pic x(9)
                value spaces.
-           05 ws-dl-input-line              pic x(36)
+           05 ws-dl-input-line              pic x(38)
                value spaces.
       *    05 filler                        pic x(3)
       *        value spaces.
       *    05 ws-dl-error-text              pic x(47)
       *        value spaces.
-           05 filler                        pic x(11)
+           05 filler                        pic x(9)
                value spaces.
 
        01 ws-error-message-line.
@@ -232,11 +410,68 @@
            05 filler                        pic x(42)
                value spaces.
 
+      *Breakdown of invalid records by error category so a bad run
+      *can be triaged without reading every detail line.
+       01 ws-heading5-summary-line-4.
+           05 filler                        pic x(20)
+               value "ERRORS BY CATEGORY:".
+           05 filler                        pic x(41)
+               value spaces.
+
+       01 ws-heading5-summary-line-5.
+           05 filler                        pic x(24)
+               value "  Transaction Code:     ".
+           05 ws-tl-err-transac-code        pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-6.
+           05 filler                        pic x(24)
+               value "  Transaction Amount:   ".
+           05 ws-tl-err-amount              pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-7.
+           05 filler                        pic x(24)
+               value "  Payment Type:         ".
+           05 ws-tl-err-payment-type        pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-8.
+           05 filler                        pic x(24)
+               value "  Store Number:         ".
+           05 ws-tl-err-store-number        pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-9.
+           05 filler                        pic x(24)
+               value "  Invoice Number:       ".
+           05 ws-tl-err-invoice-number      pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-10.
+           05 filler                        pic x(24)
+               value "  SKU Code:             ".
+           05 ws-tl-err-sku-code            pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
+       01 ws-heading5-summary-line-11.
+           05 filler                        pic x(24)
+               value "  Return Reason Code:   ".
+           05 ws-tl-err-return-reason       pic zz9.
+           05 filler                        pic x(34)
+               value spaces.
+
       *Error messages that will define the type of error(s) 
       *encountered in a record.
        01 ws-error-text-constants.
            05 ws-error-text-1-const         pic x(47)
-               value "Transaction Code must be 'S', 'R' or 'L'.      ".
+               value "Transaction Code must be 'S', 'R', 'L' or 'X'. ".
            05 ws-error-text-2-const         pic x(47)
                value "Transaction Amount must be numeric.            ".
            05 ws-error-text-3-const         pic x(47)
@@ -257,6 +492,12 @@
                value "SKU Code cannot be empty.                      ".
            05 ws-error-text-7-const-2       pic x(47)
                value "SKU Code should be alphanumeric.               ".
+           05 ws-error-text-7-const-3       pic x(47)
+               value "SKU Code not found on SKU Master file.         ".
+           05 ws-error-text-5-const-6       pic x(47)
+               value "Invoice Number is a duplicate within this run.".
+           05 ws-error-text-8-const         pic x(47)
+               value "Return Reason Code must be DF, WI, CM or OT.".
 
       *Various counters to keep track of certain variables.
        01 ws-counters.
@@ -277,31 +518,237 @@
            05 ws-total-valid-records        pic 99
                value 0.
 
+      *Counts of invalid records broken down by error category.
+       01 ws-error-category-counts.
+           05 ws-err-transac-code-count     pic 999
+               value 0.
+           05 ws-err-amount-count           pic 999
+               value 0.
+           05 ws-err-payment-type-count     pic 999
+               value 0.
+           05 ws-err-store-number-count     pic 999
+               value 0.
+           05 ws-err-invoice-number-count   pic 999
+               value 0.
+           05 ws-err-sku-code-count         pic 999
+               value 0.
+           05 ws-err-return-reason-count    pic 999
+               value 0.
+
        procedure division.
        000-main.
 
+           move ws-false-const              to ws-driver-eof-flag.
+
+           perform 150-load-sku-master.
+           perform 160-check-for-restart.
+
+           open input  driver-file.
+
+           if ws-restart-flag = ws-true-const
+               open extend valid-file,
+                            invalid-file,
+                            invalid-report
+               perform 170-skip-completed-driver-entries
+           else
+               open output valid-file,
+                            invalid-file,
+                            invalid-report
+               perform 100-output-headings
+           end-if.
+
+           read driver-file
+               at end move ws-true-const    to ws-driver-eof-flag
+               not at end add 1             to ws-driver-seq
+           end-read.
+
+           perform 050-process-one-file
+               until ws-driver-eof-flag = ws-true-const.
+
+           perform 500-output-summary.
+
+           close driver-file,
+                 valid-file,
+                 invalid-file,
+                 invalid-report.
+
+           perform 550-write-valid-count.
+           perform 650-mark-checkpoint-complete.
+           perform 900-write-audit-record.
+
+           stop run.
+
+      *    Process every record of one store's input file, named by
+      *    the current driver-file entry, adding its records into
+      *    the same consolidated valid.dat/invalid.dat/invalid.out.
+       050-process-one-file.
+
+           move driver-line                 to ws-input-file-name.
            move ws-false-const              to ws-eof-flag.
 
-           open input  input-file,
-                output valid-file,
-                       invalid-file,
-                       invalid-report.
-                     
+           open input input-file.
+
+           if ws-resume-pending-flag = ws-true-const
+               perform 175-skip-completed-records
+               move ws-false-const          to ws-resume-pending-flag
+           else
+               move 0                       to ws-records-done-this-file
+           end-if.
+
            read input-file
                at end move ws-true-const    to ws-eof-flag.
 
-           perform 100-output-headings.
-
            perform 200-record-validation
                until ws-eof-flag = ws-true-const.
 
-           perform 500-output-summary.
+           close input-file.
 
-           close input-file,
-                 valid-file,
-                 invalid-file.
+           perform 600-write-checkpoint.
 
-           stop run.
+           read driver-file
+               at end move ws-true-const    to ws-driver-eof-flag
+               not at end add 1             to ws-driver-seq
+           end-read.
+
+       150-load-sku-master.
+
+      *    Load every SKU code on file into the in-memory table once,
+      *    at start-up, so 200-record-validation can look codes up
+      *    without re-reading the master file for every record.
+           move 'N'                         to ws-eof-flag.
+
+           open input sku-master-file.
+
+           read sku-master-file
+               at end move ws-true-const    to ws-eof-flag.
+
+           perform until ws-eof-flag = ws-true-const
+               if ws-sku-table-count < 2000
+                   add 1                    to ws-sku-table-count
+                   move sku-master-line
+                       to ws-sku-entry(ws-sku-table-count)
+               end-if
+               read sku-master-file
+                   at end move ws-true-const to ws-eof-flag
+           end-perform.
+
+           close sku-master-file.
+
+           move ws-false-const              to ws-eof-flag.
+
+      *    A checkpoint file left behind by an interrupted run
+      *    (status 'I') means this run should resume where that one
+      *    left off instead of starting the store file list over
+      *    from scratch. A missing file (no prior run) or one marked
+      *    complete by a clean finish just starts a normal run.
+       160-check-for-restart.
+
+           move ws-false-const              to ws-restart-flag.
+
+           open input checkpoint-file.
+
+           if ws-checkpoint-file-status not = "35"
+               read checkpoint-file
+               if ckpt-status-flag = 'I'
+                   move ws-true-const       to ws-restart-flag
+               end-if
+           end-if.
+
+           close checkpoint-file.
+
+      *    Advance past every store file already fully processed
+      *    before the run that wrote the checkpoint was interrupted,
+      *    so 000-main's next read lands on the file that was still
+      *    in progress, and restore the counters and duplicate-
+      *    invoice table that run had built up to that point.
+       170-skip-completed-driver-entries.
+
+           move 1                           to ws-driver-seq.
+
+           perform until ws-driver-seq >= ckpt-driver-seq
+                       or ws-driver-eof-flag = ws-true-const
+               read driver-file
+                   at end move ws-true-const to ws-driver-eof-flag
+               end-read
+               add 1                        to ws-driver-seq
+           end-perform.
+
+      *    Leave ws-driver-seq one short of the in-progress entry -
+      *    the shared read in 000-main that runs right after this
+      *    paragraph both fetches that entry and adds 1 to
+      *    ws-driver-seq, so this backs off the one extra add this
+      *    paragraph's own loop already did.
+           subtract 1                        from ws-driver-seq.
+
+           move ws-true-const                to ws-resume-pending-flag.
+           move ckpt-records-done-this-file
+               to ws-records-done-this-file.
+
+           move ckpt-input-record-count      to ws-input-record-count.
+           move ckpt-valid-record-count      to ws-valid-record-count.
+           move ckpt-invalid-record-count    to ws-invalid-record-count.
+           move ckpt-record-number-count     to ws-record-number-count.
+           move ckpt-err-transac-code-count
+               to ws-err-transac-code-count.
+           move ckpt-err-amount-count        to ws-err-amount-count.
+           move ckpt-err-payment-type-count
+               to ws-err-payment-type-count.
+           move ckpt-err-store-number-count
+               to ws-err-store-number-count.
+           move ckpt-err-invoice-number-count
+               to ws-err-invoice-number-count.
+           move ckpt-err-sku-code-count      to ws-err-sku-code-count.
+           move ckpt-err-return-reason-count
+               to ws-err-return-reason-count.
+           move ws-valid-record-count        to ws-tl-valid-records.
+           move ws-invalid-record-count      to ws-tl-invalid-records.
+
+           perform 180-load-checkpoint-invoices.
+
+      *    Re-read and discard the records of this file already
+      *    validated and written out before the interruption, so
+      *    validation resumes on the first record not yet processed.
+       175-skip-completed-records.
+
+           move 1                           to ws-skip-count.
+
+           perform until ws-skip-count > ws-records-done-this-file
+                       or ws-eof-flag = ws-true-const
+               read input-file
+                   at end move ws-true-const to ws-eof-flag
+               end-read
+               add 1                        to ws-skip-count
+           end-perform.
+
+      *    Rebuild the duplicate-invoice table from what the
+      *    interrupted run had already saved, the same way the
+      *    SKU/STORE/TAX-RATE tables are rebuilt from file rather
+      *    than carried some other way.
+       180-load-checkpoint-invoices.
+
+           move ws-false-const              to ws-eof-flag.
+
+           open input checkpoint-invoices-file.
+
+           if ws-checkpoint-invoices-file-status not = "35"
+
+               read checkpoint-invoices-file
+                   at end move ws-true-const to ws-eof-flag
+               end-read
+
+               perform until ws-eof-flag = ws-true-const
+                   add 1                    to ws-invoice-table-count
+                   move checkpoint-invoice-line
+                       to ws-invoice-entry(ws-invoice-table-count)
+                   read checkpoint-invoices-file
+                       at end move ws-true-const to ws-eof-flag
+               end-perform
+
+               close checkpoint-invoices-file
+
+           end-if.
+
+           move ws-false-const              to ws-eof-flag.
 
        100-output-headings.
 
@@ -333,7 +780,8 @@
            if not il-valid-transac-codes-88 then
 
                add 1                        to ws-num-of-errors-count
-               move ws-error-text-1-const   to ws-error-text 
+               add 1                        to ws-err-transac-code-count
+               move ws-error-text-1-const   to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
@@ -343,6 +791,7 @@
            if il-transaction-amount not numeric then
 
                add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-amount-count
                move ws-error-text-2-const   to ws-error-text
                perform 200-output-invalid-data
 
@@ -353,6 +802,7 @@
            if not il-valid-pay-types-88 then
 
                add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-payment-type-count
                move ws-error-text-3-const   to ws-error-text
                perform 200-output-invalid-data
 
@@ -363,6 +813,7 @@
            if not il-valid-store-nums-88 then
 
                add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-store-number-count
                move ws-error-text-4-const   to ws-error-text
                perform 200-output-invalid-data
 
@@ -371,35 +822,39 @@
       *    VALIDATION for Invoice Number.
       *    Invoice Number should be in format: '[XX]-000000'.
            if not il-invoice-number-XX alphabetic then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-1 to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
-       
+
       *    Invoice Number should be in format: 'XX[-]000000'.
            if not il-invoice-number-dash-88 then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-5 to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
-       
+
       *    Invoice Number should be in format: 'XX-[000000]'.
            if not il-invoice-number-000000 numeric then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-1 to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
-       
+
       *    Must be 'A', 'B', 'C', 'D', or 'E'.
            if not il-invoice-number-1-letter-88 then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-2 to ws-error-text
                perform 200-output-invalid-data
 
@@ -407,26 +862,29 @@
 
       *    Must be 'A', 'B', 'C', 'D', or 'E'.
            if not il-invoice-number-2-letter-88 then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-2 to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
-       
+
       *    Two letters cannot be the same.
            if il-invoice-number-duplicate-88 then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-3 to ws-error-text
                perform 200-output-invalid-data
 
            end-if.
-       
+
       *    000000 must be >100000 and <900000.
            if il-invoice-number-invalid-range-88 then
-       
+
                add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
                move ws-error-text-5-const-4 to ws-error-text
                perform 200-output-invalid-data
 
@@ -437,20 +895,44 @@
            if il-sku-code-blank-88 then
 
                add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-sku-code-count
                move ws-error-text-7-const-1 to ws-error-text
                perform 200-output-invalid-data
 
            else
 
       *    Must be alphanumeric.
-           if not il-sku-code-valid-88 then 
+           if not il-sku-code-valid-88 then
 
                add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-sku-code-count
                move ws-error-text-7-const-2 to ws-error-text
                perform 200-output-invalid-data
 
+      *    Must be on the SKU Master file.
+           else
+
+               perform 210-validate-sku-master
+
+           end-if.
+
+      *    VALIDATION for Return Reason Code.
+      *    Only applies to Return ('R') records.
+           if il-transaction-code = 'R' then
+
+           if not il-valid-return-reason-88 then
+
+               add 1                        to ws-num-of-errors-count
+               add 1                to ws-err-return-reason-count
+               move ws-error-text-8-const   to ws-error-text
+               perform 200-output-invalid-data
+
+           end-if
            end-if.
 
+      *    VALIDATION for duplicate Invoice Number within this run.
+           perform 220-validate-duplicate-invoice.
+
            if ws-num-of-errors-count = 0 then
 
                perform 400-output-valid-data
@@ -463,11 +945,79 @@
                move ws-invalid-record-count
                    to ws-tl-invalid-records
 
-           end-if
+           end-if.
+
+      *    Periodically save progress, so an interrupted run on a
+      *    large input file does not have to reprocess records it
+      *    had already validated and written out.
+           add 1                        to ws-records-done-this-file.
+           add 1                        to ws-records-since-checkpoint.
+
+           if ws-records-since-checkpoint >= ws-checkpoint-interval
+               perform 600-write-checkpoint
+               move 0                   to ws-records-since-checkpoint
+           end-if.
 
            read input-file
                at end move ws-true-const    to ws-eof-flag.
-       
+
+       210-validate-sku-master.
+
+      *    Look up the SKU code against the in-memory SKU Master
+      *    table. A SKU that is well-formed but not on file (a typo
+      *    or a discontinued code) is rejected here.
+           move 'N'                         to ws-sku-found-flag.
+
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-table-count
+                   or ws-sku-found-flag = 'Y'
+
+               if il-sku-code = ws-sku-entry(ws-sku-idx)
+                   move 'Y'                 to ws-sku-found-flag
+               end-if
+
+           end-perform.
+
+           if ws-sku-found-flag = 'N' then
+
+               add 1                        to ws-num-of-errors-count
+               add 1                        to ws-err-sku-code-count
+               move ws-error-text-7-const-3 to ws-error-text
+               perform 200-output-invalid-data
+
+           end-if.
+
+       220-validate-duplicate-invoice.
+
+      *    Check the invoice number already seen this run, then add
+      *    it to the table regardless of outcome so any further
+      *    occurrence is also flagged.
+           move 'N'                        to ws-invoice-duplicate-flag.
+
+           perform varying ws-invoice-idx from 1 by 1
+               until ws-invoice-idx > ws-invoice-table-count
+
+               if il-invoice-number = ws-invoice-entry(ws-invoice-idx)
+                   move 'Y'                 to ws-invoice-duplicate-flag
+               end-if
+
+           end-perform.
+
+           if ws-invoice-duplicate-flag = 'Y' then
+
+               add 1                        to ws-num-of-errors-count
+               add 1                    to ws-err-invoice-number-count
+               move ws-error-text-5-const-6 to ws-error-text
+               perform 200-output-invalid-data
+
+           end-if.
+
+           if ws-invoice-table-count < 9999 then
+               add 1                        to ws-invoice-table-count
+               move il-invoice-number
+                   to ws-invoice-entry(ws-invoice-table-count)
+           end-if.
+
        200-output-invalid-data.
 
            add 1                            to ws-line-count.
@@ -512,4 +1062,133 @@
            write invalid-report-line
                from ws-heading5-summary-line-3.
 
-       end program Program_1.
\ No newline at end of file
+           move ws-err-transac-code-count   to ws-tl-err-transac-code.
+           move ws-err-amount-count         to ws-tl-err-amount.
+           move ws-err-payment-type-count   to ws-tl-err-payment-type.
+           move ws-err-store-number-count   to ws-tl-err-store-number.
+           move ws-err-invoice-number-count
+               to ws-tl-err-invoice-number.
+           move ws-err-sku-code-count       to ws-tl-err-sku-code.
+           move ws-err-return-reason-count
+               to ws-tl-err-return-reason.
+
+           write invalid-report-line
+               from ws-heading5-summary-line-4
+               after advancing 1 line.
+           write invalid-report-line
+               from ws-heading5-summary-line-5.
+           write invalid-report-line
+               from ws-heading5-summary-line-6.
+           write invalid-report-line
+               from ws-heading5-summary-line-7.
+           write invalid-report-line
+               from ws-heading5-summary-line-8.
+           write invalid-report-line
+               from ws-heading5-summary-line-9.
+           write invalid-report-line
+               from ws-heading5-summary-line-10.
+           write invalid-report-line
+               from ws-heading5-summary-line-11.
+
+      *    Write the final valid-record count to a small control
+      *    record so Program_2 can reconcile its own input count
+      *    against it before trusting valid.dat.
+       550-write-valid-count.
+
+           move ws-valid-record-count       to valid-count-line.
+
+           open output valid-count-file.
+           write valid-count-line.
+           close valid-count-file.
+
+      *    Save enough progress to resume this run without
+      *    reprocessing already-validated records, in case it is
+      *    interrupted partway through a large input file.
+      *    Overwrites the whole checkpoint record each time, the
+      *    same as the other small control files in this system.
+       600-write-checkpoint.
+
+           move 'I'                         to ckpt-status-flag.
+           move ws-driver-seq               to ckpt-driver-seq.
+           move ws-records-done-this-file
+               to ckpt-records-done-this-file.
+           move ws-input-record-count       to ckpt-input-record-count.
+           move ws-valid-record-count       to ckpt-valid-record-count.
+           move ws-invalid-record-count
+               to ckpt-invalid-record-count.
+           move ws-record-number-count      to ckpt-record-number-count.
+           move ws-err-transac-code-count
+               to ckpt-err-transac-code-count.
+           move ws-err-amount-count         to ckpt-err-amount-count.
+           move ws-err-payment-type-count
+               to ckpt-err-payment-type-count.
+           move ws-err-store-number-count
+               to ckpt-err-store-number-count.
+           move ws-err-invoice-number-count
+               to ckpt-err-invoice-number-count.
+           move ws-err-sku-code-count       to ckpt-err-sku-code-count.
+           move ws-err-return-reason-count
+               to ckpt-err-return-reason-count.
+           move ws-invoice-table-count      to ckpt-invoice-table-count.
+
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
+           perform 610-write-checkpoint-invoices.
+
+      *    Save the in-memory duplicate-invoice table alongside the
+      *    checkpoint, so a restart can catch duplicates against
+      *    every record already validated before the interruption.
+       610-write-checkpoint-invoices.
+
+           open output checkpoint-invoices-file.
+
+           perform varying ws-invoice-idx from 1 by 1
+               until ws-invoice-idx > ws-invoice-table-count
+               write checkpoint-invoice-line
+                   from ws-invoice-entry(ws-invoice-idx)
+           end-perform.
+
+           close checkpoint-invoices-file.
+
+      *    A clean finish means the next run should start fresh
+      *    rather than resume, so mark the checkpoint complete
+      *    instead of leaving it looking like an interrupted run.
+       650-mark-checkpoint-complete.
+
+           move 'C'                         to ckpt-status-flag.
+           move 0                           to ckpt-driver-seq.
+           move 0                       to ckpt-records-done-this-file.
+
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
+      *    Append one line to the shared run-level audit trail so
+      *    operations has a queryable history of every run across
+      *    all four programs, instead of digging through old report
+      *    printouts. The file may not exist yet on a shop's very
+      *    first run, so an open-extend failure (status 35) falls
+      *    back to creating it fresh.
+       900-write-audit-record.
+
+           open extend audit-trail-file.
+
+           if ws-audit-file-status = "35"
+               open output audit-trail-file
+           end-if.
+
+           accept au-run-date               from date.
+           accept au-run-time               from time.
+
+           move "Program_1"                 to au-program-name.
+           move ws-input-record-count       to au-input-record-count.
+           move ws-valid-record-count       to au-output-record-count-1.
+           move ws-invalid-record-count     to au-output-record-count-2.
+           move return-code                 to au-return-code.
+
+           write audit-line.
+           close audit-trail-file.
+
+       end program Program_1.
