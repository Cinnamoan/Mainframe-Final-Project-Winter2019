@@ -9,19 +9,98 @@
       
        input-output section.
        file-control.
-           select sales-file  
+      *    Raw, unsorted S&L file as written by Program_2.
+           select raw-sales-file
                assign to "../../../../Dummy/data/s&l.dat"
                organization is line sequential.
-                    
-           select report-file 
+
+      *    Work file used by the SORT below to order raw-sales-file
+      *    by store number, so the detail report can print a
+      *    store-level subtotal (control-break) line each time the
+      *    store number changes.
+           select sort-work-file
+               assign to "../../../../Dummy/data/s&l-sortwork.tmp".
+
+      *    sales-file now reads the sorted output of that SORT rather
+      *    than the raw file directly; every paragraph below keeps
+      *    reading sales-file/input-line exactly as before.
+           select sales-file
+               assign to "../../../../Dummy/data/s&l-sorted.dat"
+               organization is line sequential.
+
+           select report-file
                assign to "../../../../Dummy/data/s&l.out"
                organization is line sequential.
 
+      *    Store Master file - store number to store name/city,
+      *    loaded into a table at start-up so the report can print
+      *    a store's name instead of just its number.
+           select store-master-file
+               assign to "../../../../Dummy/data/STORE-MASTER.dat"
+               organization is line sequential.
+
+      *    Tax Rate file - store number to tax rate, loaded into a
+      *    table at start-up so the tax owing calculation is a
+      *    per-store lookup instead of one hardcoded rate for every
+      *    store.
+           select tax-rate-file
+               assign to "../../../../Dummy/data/TAX-RATE.dat"
+               organization is line sequential.
+
+      *    Report formatting options (currently just lines-per-page),
+      *    so the page-break threshold is a settable value instead of
+      *    a hardcoded constant. A missing file just keeps the
+      *    built-in default.
+           select report-config-file
+               assign to "../../../../Dummy/data/REPORT-CONFIG.dat"
+               organization is line sequential
+               file status is ws-report-config-file-status.
+
+      *    Persistent month-to-date/year-to-date control totals,
+      *    read at start-up, updated with today's activity, and
+      *    rewritten at end of run.
+           select control-totals-file
+               assign to "../../../../Dummy/data/CONTROL-TOTALS-P3.dat"
+               organization is line sequential
+               file status is ws-control-file-status.
+
+      *    Shared run-level audit trail appended to by all four
+      *    programs, so operations has a queryable history of every
+      *    run instead of having to dig through old report printouts.
+           select audit-trail-file
+               assign to "../../../../Dummy/data/AUDIT-TRAIL.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
+
+      *    Today's sale/layaway totals and top/bottom performing
+      *    store, written fresh every run for Program_5's executive
+      *    summary to pick up.
+           select daily-summary-file
+               assign to "../../../../Dummy/data/DAILY-SUMMARY-P3.dat"
+               organization is line sequential.
+
        data division.
        file section.
-       fd sales-file 
+       fd raw-sales-file
+           data record is raw-input-line
+           record contains 38 characters.
+
+       01 raw-input-line                    pic x(38).
+
+      *    Sort key is the store number at bytes 11-12 of the
+      *    38-byte S&L record (trans-code 1 + trans-amount 7 +
+      *    payment-type 2 precede it).
+       sd sort-work-file
+           data record is sr-record.
+
+       01 sr-record.
+           05 filler                        pic x(10).
+           05 sr-store-number               pic 9(2).
+           05 filler                        pic x(26).
+
+       fd sales-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
       
        01 input-line.
            05 il-transaction-code           pic x.
@@ -29,6 +108,8 @@
                    value 'S'.
                88 il-layaway-transac-88
                    value 'L'.
+               88 il-exchange-transac-88
+                   value 'X'.
            05 il-transaction-amount         pic 9(5)v99.
            05 il-payment-type               pic xx.
                88 il-payment-cr-88
@@ -52,14 +133,159 @@
                    value 12.
            05 il-invoice-number             pic x(9).
            05 il-sku-code                   pic x(15).
-      
-       fd report-file 
+           05 il-return-reason-code         pic xx.
+
+       fd report-file
            data record is report-line
            record contains 110 characters.
       
        01 report-line                       pic x(110).
-      
+
+       fd store-master-file
+           data record is store-master-line
+           record contains 22 characters.
+
+       01 store-master-line.
+           05 sm-store-number               pic x(2).
+           05 sm-store-name                 pic x(20).
+
+       fd tax-rate-file
+           data record is tax-rate-line
+           record contains 4 characters.
+
+       01 tax-rate-line.
+           05 tr-store-number               pic x(2).
+           05 tr-tax-rate                   pic 9v99.
+
+       fd report-config-file
+           data record is report-config-line
+           record contains 3 characters.
+
+       01 report-config-line.
+           05 rc-lines-per-page             pic 999.
+
+       fd control-totals-file
+           data record is control-totals-line
+           record contains 144 characters.
+
+       01 control-totals-line.
+           05 ws-ctl-last-run-yyyymmdd      pic 9(8).
+           05 ws-ctl-mtd-sale-count         pic 9(5).
+           05 ws-ctl-mtd-sale-amount        pic 9(9)v99.
+           05 ws-ctl-mtd-layaway-count      pic 9(5).
+           05 ws-ctl-mtd-layaway-amount     pic 9(9)v99.
+           05 ws-ctl-mtd-sl-count           pic 9(5).
+           05 ws-ctl-mtd-sl-amount          pic 9(9)v99.
+           05 ws-ctl-mtd-exchange-count     pic 9(5).
+           05 ws-ctl-mtd-exchange-amount    pic 9(9)v99.
+           05 ws-ctl-ytd-sale-count         pic 9(7).
+           05 ws-ctl-ytd-sale-amount        pic 9(9)v99.
+           05 ws-ctl-ytd-layaway-count      pic 9(7).
+           05 ws-ctl-ytd-layaway-amount     pic 9(9)v99.
+           05 ws-ctl-ytd-sl-count           pic 9(7).
+           05 ws-ctl-ytd-sl-amount          pic 9(9)v99.
+           05 ws-ctl-ytd-exchange-count     pic 9(7).
+           05 ws-ctl-ytd-exchange-amount    pic 9(9)v99.
+
+      *    One line per program run: when it ran, which program,
+      *    how many records it read/wrote, and its return code.
+      *    Same layout duplicated in all four programs, the same way
+      *    the shared transaction record is duplicated rather than
+      *    kept in a copybook.
+       fd audit-trail-file
+           data record is audit-line
+           record contains 50 characters.
+
+       01 audit-line.
+           05 au-run-date                   pic 9(8).
+           05 au-run-time                   pic 9(8).
+           05 au-program-name               pic x(10).
+           05 au-input-record-count         pic 9(7).
+           05 au-output-record-count-1      pic 9(7).
+           05 au-output-record-count-2      pic 9(7).
+           05 au-return-code                pic 9(3).
+
+      *    Today's sale/layaway totals and top/bottom performing
+      *    store, the inputs Program_5's executive summary needs
+      *    from this program.
+       fd daily-summary-file
+           data record is daily-summary-line
+           record contains 80 characters.
+
+       01 daily-summary-line.
+           05 ds-sale-amount                pic 9(7)v99.
+           05 ds-layaway-amount             pic 9(7)v99.
+           05 ds-high-store-number          pic x(2).
+           05 ds-high-store-name            pic x(20).
+           05 ds-high-store-amount          pic 9(7)v99.
+           05 ds-low-store-number           pic x(2).
+           05 ds-low-store-name             pic x(20).
+           05 ds-low-store-amount           pic 9(7)v99.
+
        working-storage section.
+
+       01 ws-control-file-status            pic xx
+           value spaces.
+       01 ws-report-config-file-status      pic xx
+           value spaces.
+       01 ws-audit-file-status              pic xx
+           value spaces.
+       01 ws-current-date.
+           05 ws-current-yyyy               pic 9(4).
+           05 ws-current-mm                 pic 9(2).
+           05 ws-current-dd                 pic 9(2).
+       01 ws-prior-yyyy                     pic 9(4)
+           value 0.
+       01 ws-prior-mm                       pic 9(2)
+           value 0.
+
+      *This line introduces the MTD/YTD control totals section
+      *printed at the end of the report.
+       01 ws-heading-mtd-ytd-header-line.
+           05 filler                        pic x(43)
+               value "MONTH-TO-DATE / YEAR-TO-DATE CONTROL TOTALS".
+           05 filler                        pic x(67)
+               value spaces.
+
+       01 ws-heading-mtd-totals-line.
+           05 filler                        pic x(17)
+               value "MTD S&L records:".
+           05 ws-mtd-sl-count-out           pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD S&L Amount:".
+           05 ws-mtd-sl-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(17)
+               value "MTD 'X' records:".
+           05 ws-mtd-x-count-out            pic zzzz9.
+           05 filler                        pic x(1)
+               value spaces.
+           05 filler                        pic x(15)
+               value "MTD 'X' Amount:".
+           05 ws-mtd-x-amount-out           pic $$$,$$$,$$9.99.
+
+       01 ws-heading-ytd-totals-line.
+           05 filler                        pic x(17)
+               value "YTD S&L records:".
+           05 ws-ytd-sl-count-out           pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD S&L Amount:".
+           05 ws-ytd-sl-amount-out          pic $$$,$$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(17)
+               value "YTD 'X' records:".
+           05 ws-ytd-x-count-out            pic zzzzzz9.
+           05 filler                        pic x(2)
+               value spaces.
+           05 filler                        pic x(15)
+               value "YTD 'X' Amount:".
+           05 ws-ytd-x-amount-out           pic $$$,$$$,$$9.99.
       
        01 ws-eof-flag                       pic x 
            value 'n'.
@@ -87,9 +313,9 @@
                value "Sales and Layaway Report ".
            05 filler                        pic x(14)
                value "         PAGE ".
-           05 ws-page-counter               pic 9(1)
+           05 ws-page-counter               pic 9(3)
                value 0.
-           05 filler                        pic x(45)
+           05 filler                        pic x(43)
                value spaces.
 
       *This header is used to identify columns of data.
@@ -176,6 +402,26 @@
            05 filler                        pic x(35)
                value spaces.
 
+      *This heading4 group identifies all X (exchange) records and
+      *net transaction amounts. Exchanges net the returned item
+      *against the new item in one record - they are not added to
+      *the S or L totals so the grand calculation does not double
+      *count them.
+       01 ws-heading4-sale-and-layaway-totals-line-4.
+           05 filler                        pic x(28)
+               value "Total number of 'X' records:".
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-exchange-total-number      pic zz9
+               value 0.
+           05 filler                        pic x(5)
+               value spaces.
+           05 filler                        pic x(25)
+               value "'X' records net amount: ".
+           05 ws-exchange-total-amount-out  pic $$$,$$9.99.
+           05 filler                        pic x(35)
+               value spaces.
+
       *This line will display the total number of each 'CA', 'CR'
       *and 'DB' records.
        01 ws-percentages-Payment-Types-totals-line-4.
@@ -247,7 +493,11 @@
            05 filler                        pic x(9)
                value "   Value:".
            05 ws-store-sl-high-totals       pic $$$,$$9.99.
-           05 filler                        pic x(28)
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-store-high-name            pic x(20)
+               value spaces.
+           05 filler                        pic x(7)
                value spaces.
 
       *This header line will display the store number with
@@ -262,7 +512,11 @@
            05 filler                        pic x(9)
                value "   Value:".
            05 ws-store-sl-low-totals        pic zz,zz9.99.
-           05 filler                        pic x(29)
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-store-low-name             pic x(20)
+               value spaces.
+           05 filler                        pic x(8)
                value spaces.
       
       *This line will be used to format and separate data.
@@ -276,7 +530,8 @@
            05 ws-rpt-payment-type           pic x(2).
            05 filler                        pic x(13).
            05 ws-rpt-store-number           pic z9.
-           05 filler                        pic x(11).
+           05 filler                        pic x(1).
+           05 ws-rpt-store-name             pic x(10).
            05 ws-rpt-invoice-number         pic x(9).
            05 filler                        pic x(8).
            05 ws-rpt-sku-code               pic x(15).
@@ -299,6 +554,10 @@
                value 0.
            05 ws-layaway-counter            pic 99
                value 0.
+           05 ws-exchange-counter           pic 99
+               value 0.
+           05 ws-trans-amnt-total-exchange  pic 9(5)v99
+               value 0.
            05 ws-ca-counter                 pic 99
                value 0.
            05 ws-cr-counter                 pic 99
@@ -315,11 +574,56 @@
            05 ws-last-store-cnst            pic 9
                value 6.
 
-       77 ws-line-count                     pic 99 
+       01 ws-store-master-eof-flag          pic x
+           value 'n'.
+       01 ws-store-table.
+           05 ws-store-table-entry          occurs 0 to 50 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+               10 ws-store-table-number     pic x(2).
+               10 ws-store-table-name       pic x(20).
+       01 ws-store-table-count              pic 99 value 0.
+       01 ws-store-lookup-code              pic x(2) value spaces.
+       01 ws-store-lookup-name              pic x(20) value spaces.
+
+       01 ws-tax-rate-eof-flag              pic x
+           value 'n'.
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-table-entry       occurs 0 to 50 times
+               depending on ws-tax-rate-table-count
+               indexed by ws-tax-rate-idx.
+               10 ws-tax-rate-table-number  pic x(2).
+               10 ws-tax-rate-table-rate    pic 9v99.
+       01 ws-tax-rate-table-count           pic 99 value 0.
+       01 ws-tax-rate-lookup-code           pic x(2) value spaces.
+       01 ws-tax-rate-lookup-rate           pic 9v99 value 0.
+
+      *    Tracks the store-number control break now that sales-file
+      *    is sorted by store number.
+       01 ws-break-store-number             pic 9(2) value 0.
+       01 ws-break-store-amount             pic 9(5)v99 value 0.
+
+      *This line prints a subtotal for a store once the control
+      *break (a change in store number) is detected.
+       01 ws-store-subtotal-line.
+           05 filler                        pic x(22)
+               value "  Store Subtotal for ".
+           05 ws-subtotal-store-number      pic z9.
+           05 filler                        pic x(3)
+               value " - ".
+           05 ws-subtotal-store-name        pic x(20)
+               value spaces.
+           05 filler                        pic x(11)
+               value "   Amount: ".
+           05 ws-subtotal-store-amount      pic $$$,$$9.99.
+           05 filler                        pic x(41)
+               value spaces.
+
+       77 ws-line-count                     pic 99
            value 0.
-       77 ws-lines-per-page                 pic 99 
+       77 ws-lines-per-page                 pic 999
            value 20.
-       77 ws-page-count                     pic 99 
+       77 ws-page-count                     pic 999
            value 0.
        77 ws-tax-const                      pic 9v99
            value 0.13.
@@ -333,14 +637,22 @@
            value 1.
        01 ws-number-of-stores               pic 9
            value 6.
-       01 ws-total-low-sl                   pic 9(8)
-           value 99999999.
+       01 ws-total-low-sl                   pic 9(5)v99
+           value 99999.99.
        01 ws-total-high-sl                  pic 9(5)v99
            value 0.
        01 ws-store-counter-high             pic 99
            value 0.
        01 ws-store-counter-low              pic 99
            value 0.
+      *Real store number (table slot 6 is store 12) for the high/low
+      *performer, translated once in 075-lookup-store-names so every
+      *place that prints a store number agrees with the looked-up
+      *store name on the same line.
+       01 ws-store-actual-number-high       pic 99
+           value 0.
+       01 ws-store-actual-number-low        pic 99
+           value 0.
        01 ws-index-1                        pic 9
            value 1.
        01 ws-index-2                        pic 9
@@ -356,23 +668,286 @@
 
        procedure division.
        000-main.
+           perform 010-sort-sales-by-store.
+
+           perform 050-load-store-master.
+           perform 055-load-tax-rates.
+           perform 057-load-report-config.
+           perform 040-load-control-totals.
+
            open input  sales-file,
            open output report-file.
-      
-           read sales-file 
+
+           read sales-file
                at end move 'y'         to ws-eof-flag.
-      
+
            perform 100-process-pages
                varying ws-page-count from 1 by 1
                until   ws-eof-flag = 'y'.
 
+      *    Flush the subtotal for the last store group - there is no
+      *    following record left to trigger its control break.
+           if ws-break-store-number not = 0
+               perform 086-print-store-subtotal
+           end-if.
+
+           perform 075-lookup-store-names.
+           perform 090-accumulate-control-totals.
+
            perform 500-print-totals.
 
            close   sales-file
                    report-file.
-      
+
+           perform 095-save-control-totals.
+           perform 096-write-daily-summary.
+
+           perform 900-write-audit-record.
+
            stop run.
-      
+
+       010-sort-sales-by-store.
+
+      *    Order the raw S&L records by store number so the detail
+      *    report can print a subtotal each time the store number
+      *    changes.
+           sort sort-work-file
+               on ascending key sr-store-number
+               using raw-sales-file
+               giving sales-file.
+
+       040-load-control-totals.
+
+      *    Read the persistent MTD/YTD control totals. If the
+      *    control file has never been written (first run), start
+      *    every bucket at zero.
+           accept ws-current-date           from date yyyymmdd.
+
+           open input control-totals-file.
+
+           if ws-control-file-status = "35"
+               move 0 to ws-ctl-last-run-yyyymmdd
+               move 0 to ws-ctl-mtd-sale-count
+               move 0 to ws-ctl-mtd-sale-amount
+               move 0 to ws-ctl-mtd-layaway-count
+               move 0 to ws-ctl-mtd-layaway-amount
+               move 0 to ws-ctl-mtd-sl-count
+               move 0 to ws-ctl-mtd-sl-amount
+               move 0 to ws-ctl-mtd-exchange-count
+               move 0 to ws-ctl-mtd-exchange-amount
+               move 0 to ws-ctl-ytd-sale-count
+               move 0 to ws-ctl-ytd-sale-amount
+               move 0 to ws-ctl-ytd-layaway-count
+               move 0 to ws-ctl-ytd-layaway-amount
+               move 0 to ws-ctl-ytd-sl-count
+               move 0 to ws-ctl-ytd-sl-amount
+               move 0 to ws-ctl-ytd-exchange-count
+               move 0 to ws-ctl-ytd-exchange-amount
+           else
+               read control-totals-file
+           end-if.
+
+           close control-totals-file.
+
+      *    A new calendar month zeroes the MTD buckets; a new
+      *    calendar year zeroes both MTD and YTD buckets.
+           move ws-ctl-last-run-yyyymmdd(1:4) to ws-prior-yyyy.
+           move ws-ctl-last-run-yyyymmdd(5:2) to ws-prior-mm.
+
+           if ws-current-yyyy not = ws-prior-yyyy
+               move 0 to ws-ctl-mtd-sale-count
+               move 0 to ws-ctl-mtd-sale-amount
+               move 0 to ws-ctl-mtd-layaway-count
+               move 0 to ws-ctl-mtd-layaway-amount
+               move 0 to ws-ctl-mtd-sl-count
+               move 0 to ws-ctl-mtd-sl-amount
+               move 0 to ws-ctl-mtd-exchange-count
+               move 0 to ws-ctl-mtd-exchange-amount
+               move 0 to ws-ctl-ytd-sale-count
+               move 0 to ws-ctl-ytd-sale-amount
+               move 0 to ws-ctl-ytd-layaway-count
+               move 0 to ws-ctl-ytd-layaway-amount
+               move 0 to ws-ctl-ytd-sl-count
+               move 0 to ws-ctl-ytd-sl-amount
+               move 0 to ws-ctl-ytd-exchange-count
+               move 0 to ws-ctl-ytd-exchange-amount
+           else
+           if ws-current-mm not = ws-prior-mm
+               move 0 to ws-ctl-mtd-sale-count
+               move 0 to ws-ctl-mtd-sale-amount
+               move 0 to ws-ctl-mtd-layaway-count
+               move 0 to ws-ctl-mtd-layaway-amount
+               move 0 to ws-ctl-mtd-sl-count
+               move 0 to ws-ctl-mtd-sl-amount
+               move 0 to ws-ctl-mtd-exchange-count
+               move 0 to ws-ctl-mtd-exchange-amount
+           end-if
+           end-if.
+
+       090-accumulate-control-totals.
+
+      *    Fold today's activity into the MTD/YTD buckets and move
+      *    the results into the print fields for the report.
+           add ws-sales-counter
+               to ws-ctl-mtd-sale-count ws-ctl-ytd-sale-count.
+           add ws-trans-amount-total-sale
+               to ws-ctl-mtd-sale-amount ws-ctl-ytd-sale-amount.
+           add ws-layaway-counter
+               to ws-ctl-mtd-layaway-count ws-ctl-ytd-layaway-count.
+           add ws-trans-amnt-total-layway
+               to ws-ctl-mtd-layaway-amount ws-ctl-ytd-layaway-amount.
+           add ws-sales-layaway-counter
+               to ws-ctl-mtd-sl-count ws-ctl-ytd-sl-count.
+           add ws-trans-amnt-total-sal-lay
+               to ws-ctl-mtd-sl-amount ws-ctl-ytd-sl-amount.
+           add ws-exchange-counter
+               to ws-ctl-mtd-exchange-count ws-ctl-ytd-exchange-count.
+           add ws-trans-amnt-total-exchange
+               to ws-ctl-mtd-exchange-amount
+                  ws-ctl-ytd-exchange-amount.
+
+           move ws-ctl-mtd-sl-count         to ws-mtd-sl-count-out.
+           move ws-ctl-mtd-sl-amount        to ws-mtd-sl-amount-out.
+           move ws-ctl-mtd-exchange-count   to ws-mtd-x-count-out.
+           move ws-ctl-mtd-exchange-amount  to ws-mtd-x-amount-out.
+
+           move ws-ctl-ytd-sl-count         to ws-ytd-sl-count-out.
+           move ws-ctl-ytd-sl-amount        to ws-ytd-sl-amount-out.
+           move ws-ctl-ytd-exchange-count   to ws-ytd-x-count-out.
+           move ws-ctl-ytd-exchange-amount  to ws-ytd-x-amount-out.
+
+       095-save-control-totals.
+
+      *    Record today's run date and write the updated MTD/YTD
+      *    totals back out for tomorrow's run to pick up.
+           move ws-current-date             to ws-ctl-last-run-yyyymmdd.
+
+           open output control-totals-file.
+           write control-totals-line.
+           close control-totals-file.
+
+      *    Today's sale/layaway totals and top/bottom performing
+      *    store, for Program_5's executive summary - written fresh
+      *    every run.
+       096-write-daily-summary.
+
+           move ws-trans-amount-total-sale  to ds-sale-amount.
+           move ws-trans-amnt-total-layway  to ds-layaway-amount.
+           move ws-store-actual-number-high to ds-high-store-number.
+           move ws-store-high-name          to ds-high-store-name.
+           move ws-total-high-sl            to ds-high-store-amount.
+           move ws-store-actual-number-low  to ds-low-store-number.
+           move ws-store-low-name           to ds-low-store-name.
+           move ws-total-low-sl             to ds-low-store-amount.
+
+           open output daily-summary-file.
+           write daily-summary-line.
+           close daily-summary-file.
+
+       050-load-store-master.
+           move spaces to ws-store-master-eof-flag.
+           open input store-master-file.
+
+           read store-master-file
+               at end move 'y' to ws-store-master-eof-flag.
+
+           perform until ws-store-master-eof-flag = 'y'
+               add 1 to ws-store-table-count
+               set ws-store-idx to ws-store-table-count
+               move sm-store-number
+                   to ws-store-table-number(ws-store-idx)
+               move sm-store-name
+                   to ws-store-table-name(ws-store-idx)
+               read store-master-file
+                   at end move 'y' to ws-store-master-eof-flag
+           end-perform.
+
+           close store-master-file.
+
+       057-load-report-config.
+
+      *    A missing REPORT-CONFIG.dat just keeps the built-in
+      *    default lines-per-page.
+           open input report-config-file.
+
+           if ws-report-config-file-status not = "35"
+               read report-config-file
+                   not at end move rc-lines-per-page
+                       to ws-lines-per-page
+               end-read
+           end-if.
+
+           close report-config-file.
+
+       055-load-tax-rates.
+           move spaces to ws-tax-rate-eof-flag.
+           open input tax-rate-file.
+
+           read tax-rate-file
+               at end move 'y' to ws-tax-rate-eof-flag.
+
+           perform until ws-tax-rate-eof-flag = 'y'
+               add 1 to ws-tax-rate-table-count
+               set ws-tax-rate-idx to ws-tax-rate-table-count
+               move tr-store-number
+                   to ws-tax-rate-table-number(ws-tax-rate-idx)
+               move tr-tax-rate
+                   to ws-tax-rate-table-rate(ws-tax-rate-idx)
+               read tax-rate-file
+                   at end move 'y' to ws-tax-rate-eof-flag
+           end-perform.
+
+           close tax-rate-file.
+
+       077-lookup-tax-rate.
+
+      *    Fall back to the old hardcoded rate for a store that has
+      *    no entry in TAX-RATE.dat.
+           move ws-tax-const        to ws-tax-rate-lookup-rate.
+
+           perform varying ws-tax-rate-idx from 1 by 1
+               until ws-tax-rate-idx > ws-tax-rate-table-count
+
+               if ws-tax-rate-lookup-code
+                       = ws-tax-rate-table-number(ws-tax-rate-idx)
+                   move ws-tax-rate-table-rate(ws-tax-rate-idx)
+                       to ws-tax-rate-lookup-rate
+               end-if
+
+           end-perform.
+
+       075-lookup-store-names.
+           move ws-store-counter-high to ws-store-actual-number-high.
+           if ws-store-counter-high = 6
+               move 12 to ws-store-actual-number-high
+           end-if.
+           move ws-store-actual-number-high to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           move ws-store-lookup-name to ws-store-high-name.
+
+           move ws-store-counter-low to ws-store-actual-number-low.
+           if ws-store-counter-low = 6
+               move 12 to ws-store-actual-number-low
+           end-if.
+           move ws-store-actual-number-low to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           move ws-store-lookup-name to ws-store-low-name.
+
+       076-lookup-store-name.
+           move spaces              to ws-store-lookup-name.
+           move "Not on file"       to ws-store-lookup-name.
+
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-table-count
+
+               if ws-store-lookup-code
+                       = ws-store-table-number(ws-store-idx)
+                   move ws-store-table-name(ws-store-idx)
+                       to ws-store-lookup-name
+               end-if
+
+           end-perform.
+
        100-process-pages.
                add 1 to ws-page-counter.
                perform 200-print-headings.
@@ -409,12 +984,44 @@
 
            end-if.
 
+       085-check-store-break.
+
+      *    sales-file is sorted by store number, so a change in
+      *    store number marks the end of that store's group.
+           if ws-break-store-number = 0
+               move il-store-number         to ws-break-store-number
+           else
+           if il-store-number not = ws-break-store-number
+               perform 086-print-store-subtotal
+               move 0                       to ws-break-store-amount
+               move il-store-number         to ws-break-store-number
+           end-if
+           end-if.
+
+           add il-transaction-amount        to ws-break-store-amount.
+
+       086-print-store-subtotal.
+
+           move ws-break-store-number       to ws-subtotal-store-number.
+           move ws-break-store-number       to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           move ws-store-lookup-name        to ws-subtotal-store-name.
+           move ws-break-store-amount       to ws-subtotal-store-amount.
+
+           write report-line from ws-store-subtotal-line
+               after advancing 1 line.
+
        300-process-lines.
 
+           perform 085-check-store-break.
+
            perform 400-process-totals.
 
+           move il-store-number             to ws-tax-rate-lookup-code.
+           perform 077-lookup-tax-rate.
+
            compute ws-tax-owing rounded = il-transaction-amount *
-               ws-tax-const
+               ws-tax-rate-lookup-rate
            add ws-tax-owing                 to ws-total-tax.
 
       *    Move variables to their respective lines.
@@ -422,12 +1029,18 @@
            move il-transaction-amount       to ws-rpt-Trans-Amount.
            move il-payment-type             to ws-rpt-payment-type.
            move il-store-number             to ws-rpt-store-number.
+           move il-store-number             to ws-store-lookup-code.
+           perform 076-lookup-store-name.
+           move ws-store-lookup-name(1:10)  to ws-rpt-store-name.
            move il-invoice-number           to ws-rpt-invoice-number.
            move il-sku-code                 to ws-rpt-sku-code.
            move ws-tax-owing                to ws-rpt-tax-owing.
            move ws-sales-counter            to ws-Sales-Total-Number.
            move ws-sales-layaway-counter    to ws-Sale-Layaway-number.
            move ws-layaway-counter          to ws-Layaway-total-number.
+           move ws-exchange-counter         to ws-exchange-total-number.
+           move ws-trans-amnt-total-exchange
+               to ws-exchange-total-amount-out.
            move ws-trans-amnt-total-sal-lay 
                to ws-Sales-Layaway-Total-amount.
            move ws-trans-amnt-total-layway  to ws-Layaway-Total-amount.
@@ -439,11 +1052,7 @@
            move ws-cr-perc-count            to ws-payment-cr-perc.
            move ws-db-perc-count            to ws-payment-db-perc.
            move ws-total-tax                to ws-total-tax-owing.
-           move ws-total-high-sl            to ws-store-sl-high-totals.
-           move ws-store-counter-high       to ws-store-high-number.
-           move ws-total-low-sl             to ws-store-sl-low-totals.
-           move ws-store-counter-low        to ws-store-low-number
-          
+
            write report-line from ws-report-detail-line
                after advancing 2 line
       
@@ -469,10 +1078,19 @@
                    to ws-layaway-counter
                add 1
                    to ws-sales-layaway-counter
-               add il-transaction-amount 
+               add il-transaction-amount
                    to ws-trans-amnt-total-sal-lay
                add il-transaction-amount
                    to ws-trans-amnt-total-layway
+           else
+      *    'X' (exchange) records go here - tracked separately so
+      *    they are not folded into the S&L total amount.
+           if il-exchange-transac-88
+               add 1
+                   to ws-exchange-counter
+               add il-transaction-amount
+                   to ws-trans-amnt-total-exchange
+           end-if
            end-if
            end-if.
 
@@ -556,7 +1174,7 @@
                if(ws-total-high-sl < ws-s-l-totals(ws-sub))
                    move ws-s-l-totals(ws-sub)
                        to ws-total-high-sl
-                   if ws-sub equals ws-last-store-cnst
+                   if ws-sub = ws-last-store-cnst
                        move 12
                            to ws-store-counter-high
                    else
@@ -569,7 +1187,7 @@
                if ws-total-low-sl > ws-s-l-totals(ws-sub)
                    move ws-s-l-totals(ws-sub)
                        to ws-total-low-sl
-                   if ws-sub equals ws-last-store-cnst
+                   if ws-sub = ws-last-store-cnst
                        move 12
                            to ws-store-counter-low
                    else
@@ -588,10 +1206,13 @@
            write report-line from 
                ws-heading4-sale-and-layaway-totals-line-2
                after advancing 1 line.
-           write report-line from 
+           write report-line from
                ws-heading4-sale-and-layaway-totals-line-3
                after advancing 1 line.
-           write report-line from 
+           write report-line from
+               ws-heading4-sale-and-layaway-totals-line-4
+               after advancing 1 line.
+           write report-line from
                ws-percentages-Payment-Types-totals-line-4
                after advancing 1 line.
            write report-line from
@@ -600,9 +1221,49 @@
            write report-line from
                ws-totaltax-totals-line-5
                after advancing 1 line.
+           move ws-total-high-sl            to ws-store-sl-high-totals.
+           move ws-store-actual-number-high to ws-store-high-number.
+           move ws-total-low-sl             to ws-store-sl-low-totals.
+           move ws-store-actual-number-low  to ws-store-low-number.
+
            write report-line from ws-store-sl-totals-line-6
                after advancing 1 line.
            write report-line from ws-store-sl-totals-line-7
                after advancing 1 line.
-                              
+
+           write report-line from ws-heading-mtd-ytd-header-line
+               after advancing 2 line.
+           write report-line from ws-heading-mtd-totals-line
+               after advancing 1 line.
+           write report-line from ws-heading-ytd-totals-line
+               after advancing 1 line.
+
+      *    Append one line to the shared run-level audit trail so
+      *    operations has a queryable history of every run across
+      *    all four programs, instead of digging through old report
+      *    printouts. The file may not exist yet on a shop's very
+      *    first run, so an open-extend failure (status 35) falls
+      *    back to creating it fresh.
+       900-write-audit-record.
+
+           open extend audit-trail-file.
+
+           if ws-audit-file-status = "35"
+               open output audit-trail-file
+           end-if.
+
+           accept au-run-date               from date.
+           accept au-run-time               from time.
+
+           move "Program_3"                 to au-program-name.
+           compute au-input-record-count =
+               ws-sales-layaway-counter + ws-exchange-counter.
+           compute au-output-record-count-1 =
+               ws-sales-layaway-counter + ws-exchange-counter.
+           move 0                           to au-output-record-count-2.
+           move return-code                 to au-return-code.
+
+           write audit-line.
+           close audit-trail-file.
+
        end program program_3.
\ No newline at end of file
